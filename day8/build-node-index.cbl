@@ -0,0 +1,40 @@
+identification division.
+program-id. build-node-index.
+
+environment division.
+input-output section.
+file-control.
+  select NODE-INDEX-FILE assign to "/data/node-map.idx"
+    organization indexed
+    access sequential
+    record key NODE-IDX-CODE
+    file status WS-INDEX-STATUS.
+
+data division.
+file section.
+  fd NODE-INDEX-FILE.
+    copy node-idx.
+
+working-storage section.
+  01 WS-INDEX-STATUS  pic x(2).
+  01 NODE-IDX          pic 9(6).
+
+linkage section.
+  copy input.
+
+procedure division using INPUT-DATA.
+  open output NODE-INDEX-FILE
+
+  perform varying NODE-IDX from 1 by 1 until NODE-IDX > NODE-ZZZ-VALUE
+    if NODES-DEFINED(NODE-IDX) = "Y"
+      call "decode-node" using NODE-IDX NODE-IDX-CODE NODE-CODE-LENGTH end-call
+      call "decode-node" using NODES-L(NODE-IDX) NODE-IDX-L-CODE
+        NODE-CODE-LENGTH end-call
+      call "decode-node" using NODES-R(NODE-IDX) NODE-IDX-R-CODE
+        NODE-CODE-LENGTH end-call
+      write NODE-IDX-RECORD
+    end-if
+  end-perform
+
+  close NODE-INDEX-FILE
+  goback.
