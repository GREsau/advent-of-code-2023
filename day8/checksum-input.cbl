@@ -0,0 +1,39 @@
+identification division.
+program-id. checksum-input.
+
+data division.
+working-storage section.
+  01 CHECKSUM-ACCUM      binary-double unsigned value 0.
+  01 CHECKSUM-IDX        pic 9(6).
+  01 INSTRUCTIONS-LENGTH pic 9(4).
+
+linkage section.
+  copy input.
+  01 LS-CHECKSUM  pic 9(9).
+
+procedure division using INPUT-DATA, LS-CHECKSUM.
+  *> fingerprint the parsed instructions + map -- shared by PART2 and
+  *> PART2GST so both compute the identical checksum for the same
+  *> map/instructions pair and can trust a checksum stamped by the other
+  *> program. This is a cheap additive checksum, not a cryptographic one,
+  *> but collisions would require the map or instructions to differ in a
+  *> way that happens to sum identically, which is good enough for
+  *> same-day rerun/cache and checkpoint-staleness detection
+  move 0 to CHECKSUM-ACCUM
+  compute INSTRUCTIONS-LENGTH = function length(function trim(INSTRUCTIONS))
+  perform varying CHECKSUM-IDX from 1 by 1 until CHECKSUM-IDX > INSTRUCTIONS-LENGTH
+    compute CHECKSUM-ACCUM = function mod(
+        CHECKSUM-ACCUM * 31 + function ord(INSTRUCTIONS(CHECKSUM-IDX:1)),
+        999999937)
+  end-perform
+  perform varying CHECKSUM-IDX from 1 by 1 until CHECKSUM-IDX > NODE-ZZZ-VALUE
+    if NODES-DEFINED(CHECKSUM-IDX) = "Y"
+      compute CHECKSUM-ACCUM = function mod(
+          CHECKSUM-ACCUM + (CHECKSUM-IDX * 3) + (NODES-L(CHECKSUM-IDX) * 7)
+            + (NODES-R(CHECKSUM-IDX) * 11),
+          999999937)
+    end-if
+  end-perform
+  move CHECKSUM-ACCUM to LS-CHECKSUM
+
+  goback.
