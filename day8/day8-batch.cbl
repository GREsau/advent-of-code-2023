@@ -0,0 +1,132 @@
+identification division.
+program-id. day8-batch.
+
+environment division.
+input-output section.
+file-control.
+  select BATCH-CONTROL assign to dynamic WS-BATCH-CONTROL-FILE
+    organization line sequential
+    file status WS-BATCH-CONTROL-STATUS.
+  select BATCH-REPORT assign to "/data/batch-run-report.txt"
+    organization line sequential.
+
+data division.
+file section.
+  fd BATCH-CONTROL.
+  01 BATCH-CONTROL-LINE  pic x(200).
+
+  fd BATCH-REPORT.
+  01 BATCH-REPORT-LINE   pic x(200).
+
+working-storage section.
+  01 WS-BATCH-CONTROL-FILE    pic x(100).
+  01 WS-BATCH-CONTROL-STATUS  pic x(2).
+  01 LINE-INSTR-FILE          pic x(100).
+  01 LINE-MAP-FILE            pic x(100).
+  01 LINE-MODE                pic x(6).
+  01 WS-RUN-COUNT             pic 9(6) value 0.
+  01 WS-OK-COUNT              pic 9(6) value 0.
+  01 WS-FAIL-COUNT            pic 9(6) value 0.
+  01 WS-RC-DISPLAY            pic -(7)9.
+  01 WS-ENV-VALUE             pic x(100).
+
+procedure division.
+  accept WS-BATCH-CONTROL-FILE from environment "BATCH_CONTROL_FILE"
+  if WS-BATCH-CONTROL-FILE = spaces
+    move "/data/batch-control.txt" to WS-BATCH-CONTROL-FILE
+  end-if
+
+  open output BATCH-REPORT
+  open input BATCH-CONTROL
+
+  if WS-BATCH-CONTROL-STATUS = "35"
+    move spaces to BATCH-REPORT-LINE
+    string "NO BATCH CONTROL FILE FOUND -- '"
+      function trim(WS-BATCH-CONTROL-FILE) "' DOES NOT EXIST"
+      delimited by size into BATCH-REPORT-LINE
+    end-string
+    write BATCH-REPORT-LINE
+    close BATCH-REPORT
+    move 16 to return-code
+    goback
+  end-if
+
+  *> each control-file line names one map's INSTR_FILE/MAP_FILE pair and
+  *> the MODE (SINGLE or GHOST) to run it in -- the same two environment
+  *> variables and mode switch NAVIGATOR already reads are just set here
+  *> in a loop instead of once by the job step, so one batch run can walk
+  *> a whole stack of maps unattended
+  perform forever
+    read BATCH-CONTROL at end
+      exit perform
+    end-read
+
+    unstring BATCH-CONTROL-LINE delimited by space
+      into LINE-INSTR-FILE LINE-MAP-FILE LINE-MODE
+    end-unstring
+
+    if LINE-INSTR-FILE not = spaces
+      add 1 to WS-RUN-COUNT
+
+      display "INSTR_FILE" upon environment-name
+      move LINE-INSTR-FILE to WS-ENV-VALUE
+      display WS-ENV-VALUE upon environment-value
+      display "MAP_FILE" upon environment-name
+      move LINE-MAP-FILE to WS-ENV-VALUE
+      display WS-ENV-VALUE upon environment-value
+      display "MODE" upon environment-name
+      move LINE-MODE to WS-ENV-VALUE
+      display WS-ENV-VALUE upon environment-value
+
+      move 0 to return-code
+      call "navigator" end-call
+
+      *> cancel every program NAVIGATOR may have called so the next
+      *> control-file line starts each one fresh -- without this, a
+      *> called program's WORKING-STORAGE (e.g. PARSE-INPUT's
+      *> FIRST-NODE-LINE switch and the NODES-MAP table it fills in)
+      *> stays resident across CALLs and leaks into the next map
+      cancel "navigator" "part1" "part2" "parse-input" "parse-input2"
+        "validate-map" "maintain-node" "lcm" "map-sanity-check"
+        "checksum-input"
+
+      move spaces to BATCH-REPORT-LINE
+      if return-code = 0
+        add 1 to WS-OK-COUNT
+        string
+          "OK     " function trim(LINE-MODE) " "
+          function trim(LINE-INSTR-FILE) " / " function trim(LINE-MAP-FILE)
+          delimited by size into BATCH-REPORT-LINE
+        end-string
+      else
+        add 1 to WS-FAIL-COUNT
+        move return-code to WS-RC-DISPLAY
+        string
+          "FAILED " function trim(LINE-MODE) " "
+          function trim(LINE-INSTR-FILE) " / " function trim(LINE-MAP-FILE)
+          " RC=" function trim(WS-RC-DISPLAY)
+          delimited by size into BATCH-REPORT-LINE
+        end-string
+      end-if
+      write BATCH-REPORT-LINE
+    end-if
+  end-perform
+
+  close BATCH-CONTROL
+
+  move spaces to BATCH-REPORT-LINE
+  string
+    "BATCH COMPLETE: " WS-RUN-COUNT " RUN(S), " WS-OK-COUNT " OK, "
+    WS-FAIL-COUNT " FAILED"
+    delimited by size into BATCH-REPORT-LINE
+  end-string
+  write BATCH-REPORT-LINE
+
+  close BATCH-REPORT
+
+  if WS-FAIL-COUNT > 0
+    move 4 to return-code
+  else
+    move 0 to return-code
+  end-if
+  goback.
