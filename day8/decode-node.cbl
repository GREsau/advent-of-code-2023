@@ -0,0 +1,27 @@
+identification division.
+program-id. decode-node.
+
+data division.
+working-storage section.
+  78 A-CHAR VALUE 66. *> ASCII value of 'A' + 1 (ugh 1-based counting)
+
+  01 WORK-NUM  binary-long unsigned.
+  01 CHAR-IDX  binary-long unsigned.
+  01 CHAR-POS  pic 9.
+
+linkage section.
+  01 IN-NUM     pic 9(6).
+  01 OUT-TEXT   pic a(4).
+  01 IN-LENGTH  pic 9.
+
+procedure division using IN-NUM, OUT-TEXT, IN-LENGTH.
+  move spaces to OUT-TEXT
+  compute WORK-NUM = IN-NUM - 1
+
+  perform varying CHAR-POS from IN-LENGTH by -1 until CHAR-POS < 1
+    compute CHAR-IDX = function mod(WORK-NUM, 26) + A-CHAR
+    move function char(CHAR-IDX) to OUT-TEXT(CHAR-POS:1)
+    compute WORK-NUM = WORK-NUM / 26
+  end-perform
+
+  goback.
