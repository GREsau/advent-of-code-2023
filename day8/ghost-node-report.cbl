@@ -0,0 +1,74 @@
+identification division.
+program-id. ghost-node-report.
+
+environment division.
+input-output section.
+file-control.
+  select GHOST-NODE-REPORT assign to "/data/ghost-node-report.txt"
+    organization line sequential.
+
+data division.
+file section.
+  fd GHOST-NODE-REPORT.
+  01 GHOST-NODE-REPORT-LINE  pic x(80).
+
+working-storage section.
+  copy input.
+
+  01 WS-INSTR-FILENAME  pic x(100).
+  01 WS-MAP-FILENAME    pic x(100).
+  01 NODE-IDX           pic 9(6).
+  01 NODE-TEXT          pic a(4).
+  01 START-COUNT        pic 9(6) value 0.
+  01 END-COUNT          pic 9(6) value 0.
+
+procedure division.
+  accept WS-INSTR-FILENAME from environment "INSTR_FILE"
+  accept WS-MAP-FILENAME from environment "MAP_FILE"
+  call "parse-input" using INPUT-DATA WS-INSTR-FILENAME WS-MAP-FILENAME end-call
+  call "validate-map" using INPUT-DATA end-call
+
+  open output GHOST-NODE-REPORT
+
+  *> walk every defined node once and classify it by its own code, the
+  *> same A/Z-ending rule PART2 already uses to pick ghost start/end
+  *> nodes -- this just surfaces the full list instead of leaving it
+  *> implicit in the traversal
+  perform varying NODE-IDX from 1 by 1 until NODE-IDX > NODE-ZZZ-VALUE
+    if NODES-DEFINED(NODE-IDX) = "Y"
+      call "decode-node" using NODE-IDX NODE-TEXT NODE-CODE-LENGTH end-call
+
+      if NODE-TEXT(NODE-CODE-LENGTH:1) = "A"
+        add 1 to START-COUNT
+        move spaces to GHOST-NODE-REPORT-LINE
+        string "GHOST START: " function trim(NODE-TEXT)
+          delimited by size into GHOST-NODE-REPORT-LINE
+        end-string
+        write GHOST-NODE-REPORT-LINE
+      end-if
+
+      if NODE-TEXT(NODE-CODE-LENGTH:1) = "Z"
+        add 1 to END-COUNT
+        move spaces to GHOST-NODE-REPORT-LINE
+        string "GHOST END:   " function trim(NODE-TEXT)
+          delimited by size into GHOST-NODE-REPORT-LINE
+        end-string
+        write GHOST-NODE-REPORT-LINE
+      end-if
+    end-if
+  end-perform
+
+  move spaces to GHOST-NODE-REPORT-LINE
+  string "TOTAL GHOST START NODES: " START-COUNT
+    delimited by size into GHOST-NODE-REPORT-LINE
+  end-string
+  write GHOST-NODE-REPORT-LINE
+
+  move spaces to GHOST-NODE-REPORT-LINE
+  string "TOTAL GHOST END NODES: " END-COUNT
+    delimited by size into GHOST-NODE-REPORT-LINE
+  end-string
+  write GHOST-NODE-REPORT-LINE
+
+  close GHOST-NODE-REPORT
+  goback.
