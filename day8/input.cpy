@@ -1,9 +1,14 @@
+78 NODE-CODE-MAX-LEN VALUE 4. *> widest node code this table is sized for
 78 NODE-AAA VALUE 1.
-78 NODE-ZZZ VALUE 17576.  *> 26*26*26
+78 NODE-ZZZ VALUE 456976.  *> 26**4 - capacity for a 4-letter-code map
+                           *> (a 3-letter map's real end node is 26**3 = 17576)
 
 01 INPUT-DATA.
-  05 INSTRUCTIONS   pic a(1000).  *> support up to 1000 instructions
+  05 NODE-CODE-LENGTH  pic 9 value 3.  *> actual code length detected from the map being parsed
+  05 NODE-ZZZ-VALUE    pic 9(6).       *> 26**NODE-CODE-LENGTH - the real end-node number for this map
+  05 INSTRUCTIONS      pic a(1000).  *> support up to 1000 instructions
 
   05 NODES-MAP occurs NODE-ZZZ times.
-    10 NODES-L      pic 9(5).
-    10 NODES-R      pic 9(5).
+    10 NODES-L        pic 9(6).
+    10 NODES-R        pic 9(6).
+    10 NODES-DEFINED  pic x.  *> "Y" once PARSE-INPUT/PARSE-INPUT2 has read this node's own definition
