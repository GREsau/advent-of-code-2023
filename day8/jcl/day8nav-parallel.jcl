@@ -0,0 +1,87 @@
+//*--------------------------------------------------------------*
+//* Fans PART2's ghost paths out across independent jobs, one     *
+//* per ghost start node. Each GHOSTnn job only touches its own   *
+//* entry in the shared checkpoint file and does not depend on    *
+//* any other GHOSTnn job's result.                               *
+//*                                                                *
+//* These have to be separate JOB decks, not steps inside one     *
+//* JOB: every step of a single JOB is dispatched strictly in     *
+//* sequence by JES regardless of COND, so six no-COND steps in   *
+//* one job would still run one after another and gain nothing    *
+//* over a plain PART2 run. Stacking separate JOB decks in this   *
+//* one input stream instead lets JES schedule GHOST01-GHOST06    *
+//* as independent units of work, each eligible to start as soon  *
+//* as an initiator is free -- which is what actually lets the    *
+//* longest individual ghost cycle, not the sum of all six,       *
+//* determine the runtime.                                        *
+//*                                                                *
+//* FINAL only needs every ghost's checkpoint entry to exist      *
+//* before it does the LCM combine, but that is a cross-job       *
+//* dependency and plain JCL has no COND or equivalent that       *
+//* reaches across JOB decks -- holding FINAL until all six        *
+//* GHOSTnn jobs have completed is this shop's scheduler's job     *
+//* (or an operator HOLD released once the six are confirmed      *
+//* done), not something expressed here.                          *
+//*                                                                *
+//* Add or remove GHOSTnn job decks to match the number of         *
+//* ghost-start nodes actually present in the map being run.       *
+//*                                                                *
+//* PART2GST reads its ghost index the same way every other        *
+//* program in this system reads a runtime knob -- ACCEPT FROM     *
+//* ENVIRONMENT -- so GHOST_INDEX is passed in through the Language *
+//* Environment ENVAR runtime option (a PARM value starting with   *
+//* "/" is handed to the LE runtime itself) rather than as a plain  *
+//* PARM string, which a COBOL program never sees as an environment *
+//* variable.                                                       *
+//*--------------------------------------------------------------*
+//GHOST01  JOB (ACCTNO),'DAY8 GHOST 01',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//STEP1    EXEC PGM=PART2GST,
+//             PARM='/ENVAR("GHOST_INDEX=1")'
+//STEPLIB  DD DISP=SHR,DSN=DAY8.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//GHOST02  JOB (ACCTNO),'DAY8 GHOST 02',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//STEP1    EXEC PGM=PART2GST,
+//             PARM='/ENVAR("GHOST_INDEX=2")'
+//STEPLIB  DD DISP=SHR,DSN=DAY8.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//GHOST03  JOB (ACCTNO),'DAY8 GHOST 03',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//STEP1    EXEC PGM=PART2GST,
+//             PARM='/ENVAR("GHOST_INDEX=3")'
+//STEPLIB  DD DISP=SHR,DSN=DAY8.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//GHOST04  JOB (ACCTNO),'DAY8 GHOST 04',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//STEP1    EXEC PGM=PART2GST,
+//             PARM='/ENVAR("GHOST_INDEX=4")'
+//STEPLIB  DD DISP=SHR,DSN=DAY8.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//GHOST05  JOB (ACCTNO),'DAY8 GHOST 05',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//STEP1    EXEC PGM=PART2GST,
+//             PARM='/ENVAR("GHOST_INDEX=5")'
+//STEPLIB  DD DISP=SHR,DSN=DAY8.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//GHOST06  JOB (ACCTNO),'DAY8 GHOST 06',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//STEP1    EXEC PGM=PART2GST,
+//             PARM='/ENVAR("GHOST_INDEX=6")'
+//STEPLIB  DD DISP=SHR,DSN=DAY8.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//* FINAL re-runs PART2 itself -- its checkpoint-resume logic finds
+//* every ghost's entry already recorded and skips straight to the
+//* LCM combine instead of re-walking any path. Submit this job only
+//* once all six GHOSTnn jobs above have completed.
+//DAY8FIN  JOB (ACCTNO),'DAY8 GHOST FINAL',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//FINAL    EXEC PGM=PART2
+//STEPLIB  DD DISP=SHR,DSN=DAY8.LOADLIB
+//SYSOUT   DD SYSOUT=*
