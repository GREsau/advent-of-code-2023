@@ -0,0 +1,14 @@
+//DAY8NAV JOB (ACCTNO),'DAY8 NAVIGATOR',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the day-8 navigator end to end: parse/validate the map, *
+//* then PART1 and PART2, each gated on its own parse step so a  *
+//* bad map never lets a traversal run against stale INPUT-DATA. *
+//*--------------------------------------------------------------*
+//PART1    EXEC PGM=PART1
+//STEPLIB  DD DISP=SHR,DSN=DAY8.LOADLIB
+//SYSOUT   DD SYSOUT=*
+//*
+//PART2    EXEC PGM=PART2,COND=(4,GE,PART1)
+//STEPLIB  DD DISP=SHR,DSN=DAY8.LOADLIB
+//SYSOUT   DD SYSOUT=*
