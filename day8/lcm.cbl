@@ -3,6 +3,9 @@ program-id. lcm.
 
 data division.
 working-storage section.
+  78 CYCLE-FACTORS-MAX value 20. *> per-cycle factor-breakdown capacity for the report
+  78 FACTORS-MAX value 100.
+
   01 FACTORS          binary-double unsigned occurs 100 times.
   01 FACTORS-IDX      index.
   01 REM              binary-double unsigned.
@@ -10,13 +13,27 @@ working-storage section.
   01 CYCLE-IDX        index.
   01 CANDIDATE-FACTOR binary-double unsigned.
 
+  01 REPORT-CYCLE      binary-double unsigned.
+  01 REPORT-CANDIDATE  binary-double unsigned.
+  01 REPORT-FACTOR-IDX index.
+
+  01 WS-EXC-PROGRAM    pic x(20) value "LCM".
+  01 WS-EXC-MESSAGE    pic x(200).
+  01 WS-CYCLE-DISPLAY  pic 9(18).
+  01 WS-FACTOR-DISPLAY pic 9(18).
+
 linkage section.
   01 CYCLES-OUTER.
-    05 CYCLES         binary-double unsigned occurs 6 times.
+    05 CYCLES         binary-double unsigned occurs 50 times.
+  01 CYCLE-COUNT      pic 9(4).
   01 RET              binary-double.
+  01 CYCLE-FACTORS-OUTER.
+    05 CYCLE-FACTORS-ENTRY occurs 50 times.
+      10 CYCLE-FACTORS       binary-double unsigned occurs CYCLE-FACTORS-MAX times.
+      10 CYCLE-FACTOR-COUNT  pic 9(2).
 
-procedure division using CYCLES-OUTER, RET.
-  perform varying CYCLE-IDX from 1 by 1 until CYCLE-IDX > 6
+procedure division using CYCLES-OUTER, CYCLE-COUNT, RET, CYCLE-FACTORS-OUTER.
+  perform varying CYCLE-IDX from 1 by 1 until CYCLE-IDX > CYCLE-COUNT
     move CYCLES(CYCLE-IDX) to CURRENT-CYCLE
 
     perform varying FACTORS-IDX from 1 by 1 until FACTORS(FACTORS-IDX) = 0
@@ -33,18 +50,76 @@ procedure division using CYCLES-OUTER, RET.
 
       if REM = 0 then
         move RET to CURRENT-CYCLE
+        if FACTORS-IDX > FACTORS-MAX
+          display "Cycle " CYCLES(CYCLE-IDX) " needs more distinct shared "
+            "factors than FACTORS can hold!"
+          move CYCLES(CYCLE-IDX) to WS-CYCLE-DISPLAY
+          move spaces to WS-EXC-MESSAGE
+          string "cycle " function trim(WS-CYCLE-DISPLAY)
+            " needs more distinct shared factors than FACTORS can hold"
+            delimited by size into WS-EXC-MESSAGE
+          end-string
+          call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+          move 16 to return-code
+          goback
+        end-if
         move CANDIDATE-FACTOR to FACTORS(FACTORS-IDX)
         add 1 to FACTORS-IDX
       else
         add 1 to CANDIDATE-FACTOR
       end-if
     end-perform
+
+    *> independent full factorization of this one cycle, for the per-ghost
+    *> breakdown report -- kept separate from the shared FACTORS table above
+    *> since that table only records factors not already found for an earlier cycle
+    move CYCLES(CYCLE-IDX) to REPORT-CYCLE
+    move 2 to REPORT-CANDIDATE
+    move 0 to REPORT-FACTOR-IDX
+    perform until REPORT-CYCLE = 1
+      divide REPORT-CANDIDATE into REPORT-CYCLE giving RET remainder REM
+
+      if REM = 0 then
+        move RET to REPORT-CYCLE
+        if REPORT-FACTOR-IDX >= CYCLE-FACTORS-MAX
+          display "Cycle " CYCLES(CYCLE-IDX) " has more distinct prime "
+            "factors than CYCLE-FACTORS can hold!"
+          move CYCLES(CYCLE-IDX) to WS-CYCLE-DISPLAY
+          move spaces to WS-EXC-MESSAGE
+          string "cycle " function trim(WS-CYCLE-DISPLAY)
+            " has more distinct prime factors than CYCLE-FACTORS can hold"
+            delimited by size into WS-EXC-MESSAGE
+          end-string
+          call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+          move 16 to return-code
+          goback
+        end-if
+        add 1 to REPORT-FACTOR-IDX
+        move REPORT-CANDIDATE to CYCLE-FACTORS(CYCLE-IDX, REPORT-FACTOR-IDX)
+      else
+        add 1 to REPORT-CANDIDATE
+      end-if
+    end-perform
+    move REPORT-FACTOR-IDX to CYCLE-FACTOR-COUNT(CYCLE-IDX)
   end-perform
 
   move 1 to RET
 
   perform varying FACTORS-IDX from 1 by 1 until FACTORS(FACTORS-IDX) = 0
     multiply FACTORS(FACTORS-IDX) by RET
+      on size error
+        display "LCM accumulator overflowed BINARY-DOUBLE while combining "
+          "factor " FACTORS(FACTORS-IDX) "!"
+        move FACTORS(FACTORS-IDX) to WS-FACTOR-DISPLAY
+        move spaces to WS-EXC-MESSAGE
+        string "LCM accumulator overflowed BINARY-DOUBLE while combining "
+          "factor " function trim(WS-FACTOR-DISPLAY)
+          delimited by size into WS-EXC-MESSAGE
+        end-string
+        call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+        move 16 to return-code
+        goback
+    end-multiply
   end-perform
 
   goback.
