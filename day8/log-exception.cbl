@@ -0,0 +1,46 @@
+identification division.
+program-id. log-exception.
+
+environment division.
+input-output section.
+file-control.
+  select EXCEPTION-LOG assign to "/data/exception.log" organization line sequential
+    file status WS-EXCEPTION-LOG-STATUS.
+
+data division.
+file section.
+  fd EXCEPTION-LOG.
+  01 EXCEPTION-LOG-LINE  pic x(240).
+
+working-storage section.
+  01 WS-EXCEPTION-LOG-STATUS  pic x(2).
+  01 WS-RUN-DATE               pic 9(8).
+
+linkage section.
+  01 LS-PROGRAM-NAME  pic x(20).
+  01 LS-MESSAGE        pic x(200).
+
+procedure division using LS-PROGRAM-NAME, LS-MESSAGE.
+  *> a single shared landing spot for every abort-worthy condition raised
+  *> by PARSE-INPUT/PARSE-INPUT2, PARSE-NODE and LCM -- each of those
+  *> subprograms already displays its own diagnostic and sets its own
+  *> RC/status for its immediate caller, this just also appends the same
+  *> message here so the whole run's exceptions can be reviewed in one
+  *> place regardless of which subprogram raised them
+  move function current-date(1:8) to WS-RUN-DATE
+
+  open extend EXCEPTION-LOG
+  if WS-EXCEPTION-LOG-STATUS = "35"
+    open output EXCEPTION-LOG
+  end-if
+
+  move spaces to EXCEPTION-LOG-LINE
+  string
+    WS-RUN-DATE " " function trim(LS-PROGRAM-NAME) " "
+    function trim(LS-MESSAGE)
+    delimited by size into EXCEPTION-LOG-LINE
+  end-string
+  write EXCEPTION-LOG-LINE
+  close EXCEPTION-LOG
+
+  goback.
