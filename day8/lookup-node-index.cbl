@@ -0,0 +1,44 @@
+identification division.
+program-id. lookup-node-index.
+
+environment division.
+input-output section.
+file-control.
+  select NODE-INDEX-FILE assign to "/data/node-map.idx"
+    organization indexed
+    access dynamic
+    record key NODE-IDX-CODE
+    file status WS-INDEX-STATUS.
+
+data division.
+file section.
+  fd NODE-INDEX-FILE.
+    copy node-idx.
+
+working-storage section.
+  01 WS-INDEX-STATUS  pic x(2).
+
+linkage section.
+  01 LS-NODE-CODE   pic a(4).
+  01 LS-L-CODE      pic a(4).
+  01 LS-R-CODE      pic a(4).
+  01 LS-STATUS      pic x.
+    88 LOOKUP-FOUND     value "0".
+    88 LOOKUP-NOT-FOUND value "1".
+
+procedure division using LS-NODE-CODE, LS-L-CODE, LS-R-CODE, LS-STATUS.
+  move spaces to LS-L-CODE LS-R-CODE
+  move LS-NODE-CODE to NODE-IDX-CODE
+
+  open input NODE-INDEX-FILE
+  read NODE-INDEX-FILE key is NODE-IDX-CODE
+    invalid key
+      set LOOKUP-NOT-FOUND to true
+    not invalid key
+      set LOOKUP-FOUND to true
+      move NODE-IDX-L-CODE to LS-L-CODE
+      move NODE-IDX-R-CODE to LS-R-CODE
+  end-read
+  close NODE-INDEX-FILE
+
+  goback.
