@@ -0,0 +1,92 @@
+identification division.
+program-id. maintain-node.
+
+environment division.
+input-output section.
+file-control.
+  select NODE-INDEX-FILE assign to "/data/node-map.idx"
+    organization indexed
+    access dynamic
+    record key NODE-IDX-CODE
+    file status WS-INDEX-STATUS.
+
+data division.
+file section.
+  fd NODE-INDEX-FILE.
+    copy node-idx.
+
+working-storage section.
+  01 WS-INDEX-STATUS  pic x(2).
+  01 WS-NODE-CODE      pic a(4).
+  01 WS-L-CODE         pic a(4).
+  01 WS-R-CODE         pic a(4).
+  01 WS-NODE-LENGTH    pic 9.
+  01 WS-NODE-NUM       pic 9(6).
+  01 PARSE-NODE-STATUS pic x.
+  01 WS-EXC-PROGRAM    pic x(20) value "MAINTAIN-NODE".
+  01 WS-EXC-MESSAGE    pic x(200).
+
+procedure division.
+  accept WS-NODE-CODE from environment "MAINT_NODE"
+  accept WS-L-CODE from environment "MAINT_L"
+  accept WS-R-CODE from environment "MAINT_R"
+
+  if WS-NODE-CODE = spaces or WS-L-CODE = spaces or WS-R-CODE = spaces
+    display "MAINT_NODE, MAINT_L and MAINT_R must all be supplied!"
+    move spaces to WS-EXC-MESSAGE
+    string "MAINT_NODE, MAINT_L and MAINT_R must all be supplied"
+      delimited by size into WS-EXC-MESSAGE
+    end-string
+    call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+    move 16 to return-code
+    goback
+  end-if
+
+  *> validate each code through PARSE-NODE the same way every other
+  *> node-code-producing path in the system does, rather than writing
+  *> whatever was supplied straight into the index unchecked
+  compute WS-NODE-LENGTH = function length(function trim(WS-NODE-CODE))
+  call "parse-node" using WS-NODE-CODE WS-NODE-NUM WS-NODE-LENGTH
+    PARSE-NODE-STATUS end-call
+  if PARSE-NODE-STATUS = "1"
+    display "Malformed MAINT_NODE code '" WS-NODE-CODE "'!"
+    move 16 to return-code
+    goback
+  end-if
+
+  compute WS-NODE-LENGTH = function length(function trim(WS-L-CODE))
+  call "parse-node" using WS-L-CODE WS-NODE-NUM WS-NODE-LENGTH
+    PARSE-NODE-STATUS end-call
+  if PARSE-NODE-STATUS = "1"
+    display "Malformed MAINT_L code '" WS-L-CODE "'!"
+    move 16 to return-code
+    goback
+  end-if
+
+  compute WS-NODE-LENGTH = function length(function trim(WS-R-CODE))
+  call "parse-node" using WS-R-CODE WS-NODE-NUM WS-NODE-LENGTH
+    PARSE-NODE-STATUS end-call
+  if PARSE-NODE-STATUS = "1"
+    display "Malformed MAINT_R code '" WS-R-CODE "'!"
+    move 16 to return-code
+    goback
+  end-if
+
+  open i-o NODE-INDEX-FILE
+  move WS-NODE-CODE to NODE-IDX-CODE
+  read NODE-INDEX-FILE key is NODE-IDX-CODE
+    invalid key
+      move WS-NODE-CODE to NODE-IDX-CODE
+      move WS-L-CODE to NODE-IDX-L-CODE
+      move WS-R-CODE to NODE-IDX-R-CODE
+      write NODE-IDX-RECORD
+      display "Node " WS-NODE-CODE " added to the node-map index"
+    not invalid key
+      move WS-L-CODE to NODE-IDX-L-CODE
+      move WS-R-CODE to NODE-IDX-R-CODE
+      rewrite NODE-IDX-RECORD
+      display "Node " WS-NODE-CODE " updated in the node-map index"
+  end-read
+  close NODE-INDEX-FILE
+
+  goback.
