@@ -0,0 +1,120 @@
+identification division.
+program-id. map-sanity-check.
+
+environment division.
+input-output section.
+file-control.
+  select SANITY-REPORT assign to "/data/map-sanity.txt" organization line sequential.
+
+data division.
+file section.
+  fd SANITY-REPORT.
+  01 SANITY-REPORT-LINE  pic x(80).
+
+working-storage section.
+  *> must match NODE-ZZZ in the INPUT copybook -- a 78-level in LINKAGE can't be
+  *> forward-referenced from an OCCURS clause up here in WORKING-STORAGE
+  78 SANITY-TABLE-SIZE value 456976.
+
+  01 NODE-IDX          pic 9(6).
+  01 NODE-COUNT         pic 9(6) value 0.
+  01 L-TARGET-COUNT     pic 9(6) value 0.
+  01 R-TARGET-COUNT     pic 9(6) value 0.
+
+  01 SANITY-TABLES.
+    05 IS-L-TARGET        pic x occurs SANITY-TABLE-SIZE times.
+    05 IS-R-TARGET        pic x occurs SANITY-TABLE-SIZE times.
+    05 VISITED            pic x occurs SANITY-TABLE-SIZE times.
+    05 WALK-STACK         pic 9(6) occurs SANITY-TABLE-SIZE times.
+
+  01 STACK-TOP          pic 9(6) value 0.
+  01 WALK-NODE          pic 9(6).
+  01 ZZZ-REACHABLE      pic x value "N".
+
+linkage section.
+  copy input.
+
+procedure division using INPUT-DATA.
+  open output SANITY-REPORT
+
+  perform varying NODE-IDX from 1 by 1 until NODE-IDX > NODE-ZZZ-VALUE
+    move "N" to IS-L-TARGET(NODE-IDX) IS-R-TARGET(NODE-IDX) VISITED(NODE-IDX)
+  end-perform
+
+  perform varying NODE-IDX from 1 by 1 until NODE-IDX > NODE-ZZZ-VALUE
+    if NODES-DEFINED(NODE-IDX) = "Y"
+      add 1 to NODE-COUNT
+      move "Y" to IS-L-TARGET(NODES-L(NODE-IDX))
+      move "Y" to IS-R-TARGET(NODES-R(NODE-IDX))
+    end-if
+  end-perform
+
+  perform varying NODE-IDX from 1 by 1 until NODE-IDX > NODE-ZZZ-VALUE
+    if IS-L-TARGET(NODE-IDX) = "Y"
+      add 1 to L-TARGET-COUNT
+    end-if
+    if IS-R-TARGET(NODE-IDX) = "Y"
+      add 1 to R-TARGET-COUNT
+    end-if
+  end-perform
+
+  *> plain graph walk from AAA over both L and R edges, ignoring the
+  *> instruction string, just to see whether ZZZ is reachable at all
+  add 1 to STACK-TOP
+  move NODE-AAA to WALK-STACK(STACK-TOP)
+  move "Y" to VISITED(NODE-AAA)
+
+  perform until STACK-TOP = 0
+    move WALK-STACK(STACK-TOP) to WALK-NODE
+    subtract 1 from STACK-TOP
+
+    if WALK-NODE = NODE-ZZZ-VALUE
+      move "Y" to ZZZ-REACHABLE
+    end-if
+
+    if NODES-DEFINED(WALK-NODE) = "Y"
+      if VISITED(NODES-L(WALK-NODE)) = "N"
+        move "Y" to VISITED(NODES-L(WALK-NODE))
+        add 1 to STACK-TOP
+        move NODES-L(WALK-NODE) to WALK-STACK(STACK-TOP)
+      end-if
+      if VISITED(NODES-R(WALK-NODE)) = "N"
+        move "Y" to VISITED(NODES-R(WALK-NODE))
+        add 1 to STACK-TOP
+        move NODES-R(WALK-NODE) to WALK-STACK(STACK-TOP)
+      end-if
+    end-if
+  end-perform
+
+  move spaces to SANITY-REPORT-LINE
+  string "TOTAL NODES DEFINED: " NODE-COUNT
+    delimited by size into SANITY-REPORT-LINE
+  end-string
+  write SANITY-REPORT-LINE
+
+  move spaces to SANITY-REPORT-LINE
+  string "DISTINCT NODES USED AS AN L-TARGET: " L-TARGET-COUNT
+    delimited by size into SANITY-REPORT-LINE
+  end-string
+  write SANITY-REPORT-LINE
+
+  move spaces to SANITY-REPORT-LINE
+  string "DISTINCT NODES USED AS AN R-TARGET: " R-TARGET-COUNT
+    delimited by size into SANITY-REPORT-LINE
+  end-string
+  write SANITY-REPORT-LINE
+
+  move spaces to SANITY-REPORT-LINE
+  if ZZZ-REACHABLE = "Y"
+    string "NODE-ZZZ IS REACHABLE FROM NODE-AAA" delimited by size
+      into SANITY-REPORT-LINE
+    end-string
+  else
+    string "NODE-ZZZ IS NOT REACHABLE FROM NODE-AAA -- MAP MAY BE BROKEN"
+      delimited by size into SANITY-REPORT-LINE
+    end-string
+  end-if
+  write SANITY-REPORT-LINE
+
+  close SANITY-REPORT
+  goback.
