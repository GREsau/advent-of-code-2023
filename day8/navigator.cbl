@@ -0,0 +1,31 @@
+identification division.
+program-id. navigator.
+
+data division.
+working-storage section.
+  01 WS-MODE  pic x(6).
+  01 WS-EXC-PROGRAM  pic x(20) value "NAVIGATOR".
+  01 WS-EXC-MESSAGE  pic x(200).
+
+procedure division.
+  accept WS-MODE from environment "MODE"
+
+  evaluate WS-MODE
+    when "SINGLE"
+      call "part1" end-call
+    when "GHOST"
+      call "part2" end-call
+    when "MAINT"
+      call "maintain-node" end-call
+    when other
+      display "MODE must be set to SINGLE, GHOST or MAINT!"
+      move spaces to WS-EXC-MESSAGE
+      string "MODE must be set to SINGLE, GHOST or MAINT"
+        delimited by size into WS-EXC-MESSAGE
+      end-string
+      call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+      move 16 to return-code
+      goback
+  end-evaluate
+
+  goback.
