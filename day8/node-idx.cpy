@@ -0,0 +1,4 @@
+01 NODE-IDX-RECORD.
+  05 NODE-IDX-CODE    pic a(4).
+  05 NODE-IDX-L-CODE  pic a(4).
+  05 NODE-IDX-R-CODE  pic a(4).
