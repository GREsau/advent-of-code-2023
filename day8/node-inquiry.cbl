@@ -0,0 +1,64 @@
+identification division.
+program-id. node-inquiry.
+
+data division.
+working-storage section.
+  copy input.
+
+  01 WS-INSTR-FILENAME  pic x(100).
+  01 WS-MAP-FILENAME    pic x(100).
+  01 WS-QUERY-CODE      pic a(4).
+  01 WS-NODE-NUM        pic 9(6).
+  01 WS-L-TEXT          pic a(4).
+  01 WS-R-TEXT          pic a(4).
+  01 PARSE-NODE-STATUS  pic x.
+  01 WS-GHOST-NOTE      pic x(40).
+
+procedure division.
+  accept WS-INSTR-FILENAME from environment "INSTR_FILE"
+  accept WS-MAP-FILENAME from environment "MAP_FILE"
+  call "parse-input" using INPUT-DATA WS-INSTR-FILENAME WS-MAP-FILENAME end-call
+  call "validate-map" using INPUT-DATA end-call
+
+  display "NODE INQUIRY -- enter a node code to look up, or EXIT to quit"
+  display "Code: " with no advancing
+  accept WS-QUERY-CODE
+
+  perform until WS-QUERY-CODE = "EXIT" or WS-QUERY-CODE = spaces
+    call "parse-node" using WS-QUERY-CODE WS-NODE-NUM NODE-CODE-LENGTH
+      PARSE-NODE-STATUS end-call
+
+    if PARSE-NODE-STATUS = "1"
+      display "  '" function trim(WS-QUERY-CODE)
+        "' is not a valid node code -- letters A-Z only"
+    else
+      if WS-NODE-NUM > NODE-ZZZ-VALUE
+          or NODES-DEFINED(WS-NODE-NUM) not = "Y"
+        display "  '" function trim(WS-QUERY-CODE)
+          "' is not defined anywhere in this map"
+      else
+        call "decode-node" using NODES-L(WS-NODE-NUM) WS-L-TEXT
+          NODE-CODE-LENGTH end-call
+        call "decode-node" using NODES-R(WS-NODE-NUM) WS-R-TEXT
+          NODE-CODE-LENGTH end-call
+
+        move spaces to WS-GHOST-NOTE
+        if WS-QUERY-CODE(NODE-CODE-LENGTH:1) = "A"
+          move "(ghost start node)" to WS-GHOST-NOTE
+        end-if
+        if WS-QUERY-CODE(NODE-CODE-LENGTH:1) = "Z"
+          move "(ghost end node)" to WS-GHOST-NOTE
+        end-if
+
+        display "  " function trim(WS-QUERY-CODE) " = ("
+          function trim(WS-L-TEXT) ", " function trim(WS-R-TEXT) ") "
+          function trim(WS-GHOST-NOTE)
+      end-if
+    end-if
+
+    display "Code (EXIT to quit): " with no advancing
+    accept WS-QUERY-CODE
+  end-perform
+
+  display "NODE INQUIRY ended"
+  goback.
