@@ -4,50 +4,257 @@ program-id. parse-input2.
 environment division.
 input-output section.
 file-control.
-  select INPUT-FILE	assign to "/data/input.txt" organization line sequential.
+  select INSTR-FILE	assign to dynamic WS-INSTR-FILENAME organization line sequential
+    file status WS-INSTR-STATUS.
+  select MAP-FILE	assign to dynamic WS-MAP-FILENAME organization line sequential
+    file status WS-FILE-STATUS.
+  select REJECT-REPORT assign to "/data/map-reject-report.txt" organization line sequential.
 
 data division.
   file section.
-    fd INPUT-FILE.
-    01 LINE-INSTRUCTIONS  pic a(1000).
-    01 LINE-NODE-DEF REDEFINES LINE-INSTRUCTIONS.
-      05 LINE-NODE    pic a(3).
-      05 FILLER       pic x(4). *> " = ("
-      05 LINE-NODE-L  pic a(3).
-      05 FILLER       pic x(2). *> ", "
-      05 LINE-NODE-R  pic a(3).
+    fd INSTR-FILE.
+    01 INSTR-LINE  pic a(1000).
+
+    fd MAP-FILE.
+    01 LINE-TEXT  pic a(1000).
+
+    fd REJECT-REPORT.
+    01 REJECT-REPORT-LINE  pic x(200).
 
   working-storage section.
-    01 CURRENT-NODE       pic 9(5).
-    01 START-NODES-INDEX  pic 9.
+    78 START-NODES-MAX-COUNT value 50.
+    01 CURRENT-NODE       pic 9(6).
+    01 START-NODES-INDEX  pic 9(4) value 0.
+    01 WS-INSTR-FILENAME  pic x(100).
+    01 WS-MAP-FILENAME    pic x(100).
+    01 WS-INSTR-STATUS    pic x(2).
+    01 WS-FILE-STATUS     pic x(2).
+    01 LINE-NODE          pic a(4).
+    01 LINE-NODE-L        pic a(4).
+    01 LINE-NODE-R        pic a(4).
+    01 LINE-NODE-WIDE     pic a(20).
+    01 LINE-NODE-L-WIDE   pic a(20).
+    01 LINE-NODE-R-WIDE   pic a(20).
+    01 FIRST-NODE-LINE    pic x value "Y".
+    01 PARSE-NODE-STATUS  pic x.
+    01 REJECT-COUNT       pic 9(6) value 0.
+    01 WS-EXC-PROGRAM     pic x(20) value "PARSE-INPUT2".
+    01 WS-EXC-MESSAGE     pic x(200).
+    01 WS-RAW-LINE-TEXT   pic a(1000).
+    01 WS-RAW-NODE        pic a(20).
+    01 WS-RAW-NODE-L      pic a(20).
+    01 WS-RAW-NODE-R      pic a(20).
+    01 WS-CLEANUP-FLAG    pic x value "N".
 
   linkage section.
     copy input.
 
     01 START-NODES-OUTER.
-      05 START-NODES   pic 9(5) occurs 6 times.
+      05 START-NODES   pic 9(6) occurs START-NODES-MAX-COUNT times.
+    01 LS-INSTR-FILENAME    pic x(100).
+    01 LS-MAP-FILENAME      pic x(100).
+    01 LS-START-NODE-COUNT  pic 9(4).
+
+procedure division using INPUT-DATA START-NODES-OUTER LS-INSTR-FILENAME
+    LS-MAP-FILENAME LS-START-NODE-COUNT.
+  move LS-INSTR-FILENAME to WS-INSTR-FILENAME
+  if WS-INSTR-FILENAME = spaces
+    move "/data/instructions.txt" to WS-INSTR-FILENAME
+  end-if
 
-procedure division using INPUT-DATA START-NODES-OUTER.
-  open input INPUT-FILE
+  move LS-MAP-FILENAME to WS-MAP-FILENAME
+  if WS-MAP-FILENAME = spaces
+    move "/data/map.txt" to WS-MAP-FILENAME
+  end-if
 
-  read INPUT-FILE
-  move LINE-INSTRUCTIONS to INSTRUCTIONS
+  open output REJECT-REPORT
 
-  read INPUT-FILE *> skip blank line
+  open input INSTR-FILE
+
+  read INSTR-FILE
+  if WS-INSTR-STATUS = "04" or WS-INSTR-STATUS = "06"
+    display "Instruction line exceeds the 1000-character capacity "
+      "defined for INSTRUCTIONS in the INPUT copybook!"
+    move spaces to WS-EXC-MESSAGE
+    string "instruction line exceeds the 1000-character INSTRUCTIONS "
+      "capacity"
+      delimited by size into WS-EXC-MESSAGE
+    end-string
+    call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+    close INSTR-FILE
+    close REJECT-REPORT
+    move 16 to return-code
+    goback
+  end-if
+  *> tolerate a trailing CR from a CRLF-terminated instructions file --
+  *> fold it to a space so the usual end-of-instructions wraparound test
+  *> in PART1/PART2 treats it the same as any other line ending
+  inspect INSTR-LINE replacing all x"0D" by space
+  move INSTR-LINE to INSTRUCTIONS
+  close INSTR-FILE
+
+  open input MAP-FILE
 
   perform forever
-    read INPUT-FILE at end
+    read MAP-FILE at end
       exit perform
     end-read
-    call "parse-node" using LINE-NODE CURRENT-NODE end-call
-    call "parse-node" using LINE-NODE-L NODES-L(CURRENT-NODE) end-call
-    call "parse-node" using LINE-NODE-R NODES-R(CURRENT-NODE) end-call
+
+    *> same CR tolerance for the map file, plus trimming each parsed
+    *> field so stray leading/trailing blanks around a node code don't
+    *> get treated as part of the code
+    move LINE-TEXT to WS-RAW-LINE-TEXT
+    inspect LINE-TEXT replacing all x"0D" by space
+    move spaces to LINE-NODE-WIDE LINE-NODE-L-WIDE LINE-NODE-R-WIDE
+    unstring LINE-TEXT delimited by " = (" or ", " or ")"
+      into LINE-NODE-WIDE LINE-NODE-L-WIDE LINE-NODE-R-WIDE
+    end-unstring
+    move LINE-NODE-WIDE to WS-RAW-NODE
+    move LINE-NODE-L-WIDE to WS-RAW-NODE-L
+    move LINE-NODE-R-WIDE to WS-RAW-NODE-R
+    move function trim(LINE-NODE-WIDE) to LINE-NODE-WIDE
+    move function trim(LINE-NODE-L-WIDE) to LINE-NODE-L-WIDE
+    move function trim(LINE-NODE-R-WIDE) to LINE-NODE-R-WIDE
+
+    *> a node code wider than NODE-CODE-MAX-LEN would otherwise be
+    *> silently truncated by the fixed-width LINE-NODE/-L/-R fields below
+    *> -- reject it outright instead, the same way any other malformed
+    *> node code gets rejected
+    if function length(function trim(LINE-NODE-WIDE)) > NODE-CODE-MAX-LEN
+        or function length(function trim(LINE-NODE-L-WIDE)) > NODE-CODE-MAX-LEN
+        or function length(function trim(LINE-NODE-R-WIDE)) > NODE-CODE-MAX-LEN
+      display "Node code wider than " NODE-CODE-MAX-LEN
+        " characters found in map file!"
+      move spaces to REJECT-REPORT-LINE
+      string "REJECTED LINE '" function trim(LINE-TEXT)
+        "' -- NODE CODE WIDER THAN " NODE-CODE-MAX-LEN " CHARACTERS"
+        delimited by size into REJECT-REPORT-LINE
+      end-string
+      write REJECT-REPORT-LINE
+      add 1 to REJECT-COUNT
+      call "log-exception" using WS-EXC-PROGRAM REJECT-REPORT-LINE end-call
+      close MAP-FILE
+      close REJECT-REPORT
+      move 16 to return-code
+      goback
+    end-if
+
+    move LINE-NODE-WIDE to LINE-NODE
+    move LINE-NODE-L-WIDE to LINE-NODE-L
+    move LINE-NODE-R-WIDE to LINE-NODE-R
+
+    *> a line that needed CR-folding or field trimming is not an error --
+    *> it still parses and loads fine -- but it is worth a reject-report
+    *> entry so messy upstream files show up somewhere instead of only
+    *> ever being fixed silently
+    move "N" to WS-CLEANUP-FLAG
+    if WS-RAW-LINE-TEXT not = LINE-TEXT
+      move "Y" to WS-CLEANUP-FLAG
+    end-if
+    if WS-RAW-NODE not = LINE-NODE
+        or WS-RAW-NODE-L not = LINE-NODE-L
+        or WS-RAW-NODE-R not = LINE-NODE-R
+      move "Y" to WS-CLEANUP-FLAG
+    end-if
+    if WS-CLEANUP-FLAG = "Y"
+      move spaces to REJECT-REPORT-LINE
+      string "LINE REQUIRED CLEANUP '" function trim(LINE-TEXT) "'"
+        delimited by size into REJECT-REPORT-LINE
+      end-string
+      write REJECT-REPORT-LINE
+    end-if
+
+    if FIRST-NODE-LINE = "Y"
+      compute NODE-CODE-LENGTH = function length(function trim(LINE-NODE))
+      compute NODE-ZZZ-VALUE = 26 ** NODE-CODE-LENGTH
+      move "N" to FIRST-NODE-LINE
+    end-if
+
+    call "parse-node" using LINE-NODE CURRENT-NODE NODE-CODE-LENGTH
+      PARSE-NODE-STATUS end-call
+    if PARSE-NODE-STATUS = "1"
+      display "Malformed node code '" LINE-NODE "' found in map file!"
+      move spaces to REJECT-REPORT-LINE
+      string "REJECTED LINE '" function trim(LINE-TEXT)
+        "' -- BAD NODE CODE '" LINE-NODE "'"
+        delimited by size into REJECT-REPORT-LINE
+      end-string
+      write REJECT-REPORT-LINE
+      add 1 to REJECT-COUNT
+      call "log-exception" using WS-EXC-PROGRAM REJECT-REPORT-LINE end-call
+      close MAP-FILE
+      close REJECT-REPORT
+      move 16 to return-code
+      goback
+    end-if
+
+    call "parse-node" using LINE-NODE-L NODES-L(CURRENT-NODE) NODE-CODE-LENGTH
+      PARSE-NODE-STATUS end-call
+    if PARSE-NODE-STATUS = "1"
+      display "Malformed node code '" LINE-NODE-L "' found in map file!"
+      move spaces to REJECT-REPORT-LINE
+      string "REJECTED LINE '" function trim(LINE-TEXT)
+        "' -- BAD L-TARGET CODE '" LINE-NODE-L "'"
+        delimited by size into REJECT-REPORT-LINE
+      end-string
+      write REJECT-REPORT-LINE
+      add 1 to REJECT-COUNT
+      call "log-exception" using WS-EXC-PROGRAM REJECT-REPORT-LINE end-call
+      close MAP-FILE
+      close REJECT-REPORT
+      move 16 to return-code
+      goback
+    end-if
+
+    call "parse-node" using LINE-NODE-R NODES-R(CURRENT-NODE) NODE-CODE-LENGTH
+      PARSE-NODE-STATUS end-call
+    if PARSE-NODE-STATUS = "1"
+      display "Malformed node code '" LINE-NODE-R "' found in map file!"
+      move spaces to REJECT-REPORT-LINE
+      string "REJECTED LINE '" function trim(LINE-TEXT)
+        "' -- BAD R-TARGET CODE '" LINE-NODE-R "'"
+        delimited by size into REJECT-REPORT-LINE
+      end-string
+      write REJECT-REPORT-LINE
+      add 1 to REJECT-COUNT
+      call "log-exception" using WS-EXC-PROGRAM REJECT-REPORT-LINE end-call
+      close MAP-FILE
+      close REJECT-REPORT
+      move 16 to return-code
+      goback
+    end-if
+
+    move "Y" to NODES-DEFINED(CURRENT-NODE)
 
     if function mod(CURRENT-NODE, 26) = 1 then
+      if START-NODES-INDEX >= START-NODES-MAX-COUNT
+        display "Number of ghost-start nodes exceeds the "
+          "capacity defined for START-NODES!"
+        move spaces to WS-EXC-MESSAGE
+        string "number of ghost-start nodes exceeds the capacity "
+          "defined for START-NODES"
+          delimited by size into WS-EXC-MESSAGE
+        end-string
+        call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+        close MAP-FILE
+        close REJECT-REPORT
+        move 16 to return-code
+        goback
+      end-if
       add 1 to START-NODES-INDEX
       move CURRENT-NODE to START-NODES(START-NODES-INDEX)
     end-if
   end-perform
 
-  close INPUT-FILE
+  move START-NODES-INDEX to LS-START-NODE-COUNT
+
+  close MAP-FILE
+
+  if REJECT-COUNT = 0
+    move spaces to REJECT-REPORT-LINE
+    string "NO REJECTED MAP LINES" delimited by size into REJECT-REPORT-LINE
+    end-string
+    write REJECT-REPORT-LINE
+  end-if
+  close REJECT-REPORT
   goback.
