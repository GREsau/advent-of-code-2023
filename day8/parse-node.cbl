@@ -1,23 +1,41 @@
 identification division.
 program-id. parse-node.
-  
+
 data division.
 working-storage section.
   78 A-CHAR VALUE 66. *> ASCII value of 'A' + 1 (ugh 1-based counting)
 
-linkage section.    
-  01 IN-TEXT  pic a(3).
-  01 OUT-NUM  pic 9(5).
+  01 CHAR-IDX  pic 9.
+  01 WS-EXC-PROGRAM   pic x(20) value "PARSE-NODE".
+  01 WS-EXC-MESSAGE  pic x(200).
 
-procedure division using IN-TEXT, OUT-NUM.
+linkage section.
+  01 IN-TEXT    pic a(4).
+  01 OUT-NUM    pic 9(6).
+  01 IN-LENGTH  pic 9.
+  01 OUT-STATUS pic x.
+    88 NODE-CODE-OK     value "0".
+    88 NODE-CODE-BAD    value "1".
 
-  move function ord(IN-TEXT) to OUT-NUM
-  compute OUT-NUM = (OUT-NUM - A-CHAR) * 26
+procedure division using IN-TEXT, OUT-NUM, IN-LENGTH, OUT-STATUS.
+  move 0 to OUT-NUM
+  set NODE-CODE-OK to true
 
-  add function ord(IN-TEXT(2:)) to OUT-NUM
-  compute OUT-NUM = (OUT-NUM - A-CHAR) * 26
+  perform varying CHAR-IDX from 1 by 1 until CHAR-IDX > IN-LENGTH
+    if IN-TEXT(CHAR-IDX:1) < "A" or IN-TEXT(CHAR-IDX:1) > "Z"
+      set NODE-CODE-BAD to true
+      move 0 to OUT-NUM
+      move spaces to WS-EXC-MESSAGE
+      string "malformed node code '" function trim(IN-TEXT)
+        "' -- letters A-Z only"
+        delimited by size into WS-EXC-MESSAGE
+      end-string
+      call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+      goback
+    end-if
+    compute OUT-NUM = OUT-NUM * 26 + function ord(IN-TEXT(CHAR-IDX:1)) - A-CHAR
+  end-perform
 
-  add function ord(IN-TEXT(3:)) to OUT-NUM
-  compute OUT-NUM = OUT-NUM - A-CHAR + 1
+  add 1 to OUT-NUM
 
   goback.
