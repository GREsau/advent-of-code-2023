@@ -1,39 +1,251 @@
 identification division.
 program-id. part1.
 
+environment division.
+input-output section.
+file-control.
+  select PATH-REPORT assign to "/data/path-trace.txt" organization line sequential.
+  select RUN-LOG assign to "/data/run-history.log" organization line sequential
+    file status WS-RUN-LOG-STATUS.
+
 data division.
-working-storage section. 
+file section.
+  fd PATH-REPORT.
+  01 PATH-REPORT-LINE  pic x(80).
+
+  fd RUN-LOG.
+  01 RUN-LOG-LINE  pic x(80).
+
+working-storage section.
   copy input.
 
-  01 INSTRUCTION-INDEX  pic 9(3).
-  01 INSTRUCTION-COUNT  pic 9(8).
-  01 CURRENT-NODE       pic 9(5).
+  01 INSTRUCTION-INDEX  pic 9(3) value 0.
+  01 INSTRUCTION-COUNT  pic 9(8) value 0.
+  01 CURRENT-NODE       pic 9(6).
+  01 CURRENT-NODE-TEXT  pic a(4).
+  01 START-NODE-TEXT    pic a(4).
+  01 END-NODE-TEXT      pic a(4).
+  01 RUN-DATE           pic 9(8).
+  01 WS-INSTR-FILENAME  pic x(100).
+  01 WS-MAP-FILENAME    pic x(100).
+  01 WS-RUN-LOG-STATUS  pic x(2).
+  01 WS-START-NODE-CODE pic a(4).
+  01 WS-END-NODE-CODE   pic a(4).
+  01 END-NODE           pic 9(6).
+  01 WS-MAX-STEPS-TEXT  pic x(8).
+  01 MAX-STEPS          pic 9(8) value 1000000.
+  01 PARSE-NODE-STATUS  pic x.
+  01 WRAP-COUNT         pic 9(8) value 0.
+  01 WS-EXC-PROGRAM     pic x(20) value "PART1".
+  01 WS-EXC-MESSAGE     pic x(200).
+
+  01 WS-NODE-INDEX-MODE pic x value "N".
+  01 IDX-CURRENT-CODE   pic a(4).
+  01 IDX-L-CODE         pic a(4).
+  01 IDX-R-CODE         pic a(4).
+  01 IDX-LOOKUP-STATUS  pic x.
 
 procedure division.
-  call "parse-input" using INPUT-DATA end-call
-  move NODE-AAA to CURRENT-NODE
+  accept WS-INSTR-FILENAME from environment "INSTR_FILE"
+  accept WS-MAP-FILENAME from environment "MAP_FILE"
+  call "parse-input" using INPUT-DATA WS-INSTR-FILENAME WS-MAP-FILENAME end-call
+  call "validate-map" using INPUT-DATA end-call
+  call "map-sanity-check" using INPUT-DATA end-call
+  move function current-date(1:8) to RUN-DATE
+
+  *> optional indexed-file lookup path: once the index is built, the
+  *> traversal below walks it by keyed READ instead of the in-memory
+  *> NODES-MAP table, so a map too large for working storage can still
+  *> be walked -- building the index itself still needs NODES-MAP
+  *> resident for this one pass, since PARSE-INPUT has already loaded it
+  accept WS-NODE-INDEX-MODE from environment "NODE_INDEX_MODE"
+  if WS-NODE-INDEX-MODE = "Y"
+    call "build-node-index" using INPUT-DATA end-call
+  end-if
+
+  accept WS-START-NODE-CODE from environment "START_NODE"
+  if WS-START-NODE-CODE = spaces
+    move NODE-AAA to CURRENT-NODE
+  else
+    call "parse-node" using WS-START-NODE-CODE CURRENT-NODE NODE-CODE-LENGTH
+      PARSE-NODE-STATUS end-call
+    if PARSE-NODE-STATUS = "1"
+      display "Malformed START_NODE code '" WS-START-NODE-CODE "'!"
+      move 16 to return-code
+      goback
+    end-if
+  end-if
+  call "decode-node" using CURRENT-NODE START-NODE-TEXT NODE-CODE-LENGTH end-call
+
+  accept WS-END-NODE-CODE from environment "END_NODE"
+  if WS-END-NODE-CODE = spaces
+    move NODE-ZZZ-VALUE to END-NODE
+  else
+    call "parse-node" using WS-END-NODE-CODE END-NODE NODE-CODE-LENGTH
+      PARSE-NODE-STATUS end-call
+    if PARSE-NODE-STATUS = "1"
+      display "Malformed END_NODE code '" WS-END-NODE-CODE "'!"
+      move 16 to return-code
+      goback
+    end-if
+  end-if
+  call "decode-node" using END-NODE END-NODE-TEXT NODE-CODE-LENGTH end-call
+
+  accept WS-MAX-STEPS-TEXT from environment "MAX_STEPS"
+  if WS-MAX-STEPS-TEXT not = spaces
+    move WS-MAX-STEPS-TEXT to MAX-STEPS
+  end-if
+
+  open output PATH-REPORT
+  call "decode-node" using CURRENT-NODE CURRENT-NODE-TEXT NODE-CODE-LENGTH end-call
+  move spaces to PATH-REPORT-LINE
+  string
+    "STEP " INSTRUCTION-COUNT " NODE " CURRENT-NODE " (" CURRENT-NODE-TEXT ")"
+    delimited by size into PATH-REPORT-LINE
+  end-string
+  write PATH-REPORT-LINE
+
+  *> a map where the chosen start node already satisfies the end-node
+  *> condition is a legitimate zero-step result, not an error -- call it
+  *> out explicitly rather than letting it fall through the loop silently;
+  *> an empty instruction string is only a problem when steps are actually
+  *> needed, so check it here instead of up front
+  if CURRENT-NODE = END-NODE
+    display "Start node already satisfies the end-node condition -- "
+      "zero steps required"
+    move spaces to PATH-REPORT-LINE
+    string
+      "ZERO-STEP MAP: START NODE ALREADY SATISFIES THE END-NODE CONDITION"
+      delimited by size into PATH-REPORT-LINE
+    end-string
+    write PATH-REPORT-LINE
+  else
+    if function trim(INSTRUCTIONS) = spaces
+      display "No instructions loaded -- cannot navigate from start to "
+        "end node!"
+      move spaces to WS-EXC-MESSAGE
+      string "no instructions loaded -- cannot navigate from start to "
+        "end node"
+        delimited by size into WS-EXC-MESSAGE
+      end-string
+      call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+      close PATH-REPORT
+      move 16 to return-code
+      goback
+    end-if
+  end-if
+
+  perform until CURRENT-NODE = END-NODE
+    if INSTRUCTION-COUNT >= MAX-STEPS
+      display "PART1 aborted: step ceiling of " MAX-STEPS
+        " reached without reaching the end node!"
+      move spaces to WS-EXC-MESSAGE
+      string "step ceiling of " MAX-STEPS
+        " reached without reaching the end node"
+        delimited by size into WS-EXC-MESSAGE
+      end-string
+      call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+      close PATH-REPORT
+      move 16 to return-code
+      goback
+    end-if
 
-  perform until CURRENT-NODE = NODE-ZZZ
     add 1 to INSTRUCTION-COUNT
     add 1 to INSTRUCTION-INDEX
-    
+
     if INSTRUCTIONS(INSTRUCTION-INDEX:1) = space
-      then move 1 to INSTRUCTION-INDEX
+      move 1 to INSTRUCTION-INDEX
+      *> instruction string ran out and we looped back to the start --
+      *> tally this for capacity planning: a high wrap count relative to
+      *> the instruction length suggests a longer instruction string
+      *> would let a future run shortcut more directly to the end node
+      add 1 to WRAP-COUNT
     end-if
-    
+
+    if WS-NODE-INDEX-MODE = "Y"
+      call "decode-node" using CURRENT-NODE IDX-CURRENT-CODE
+        NODE-CODE-LENGTH end-call
+      call "lookup-node-index" using IDX-CURRENT-CODE IDX-L-CODE IDX-R-CODE
+        IDX-LOOKUP-STATUS end-call
+      if IDX-LOOKUP-STATUS = "1"
+        display "Node '" function trim(IDX-CURRENT-CODE)
+          "' not found in the node index!"
+        move spaces to WS-EXC-MESSAGE
+        string "node '" function trim(IDX-CURRENT-CODE)
+          "' not found in the node index"
+          delimited by size into WS-EXC-MESSAGE
+        end-string
+        call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+        close PATH-REPORT
+        move 16 to return-code
+        goback
+      end-if
+    end-if
+
     evaluate INSTRUCTIONS(INSTRUCTION-INDEX:1)
       when "L"
-        move NODES-L(CURRENT-NODE) to CURRENT-NODE
+        if WS-NODE-INDEX-MODE = "Y"
+          call "parse-node" using IDX-L-CODE CURRENT-NODE NODE-CODE-LENGTH
+            PARSE-NODE-STATUS end-call
+        else
+          move NODES-L(CURRENT-NODE) to CURRENT-NODE
+        end-if
       when "R"
-        move NODES-R(CURRENT-NODE) to CURRENT-NODE
+        if WS-NODE-INDEX-MODE = "Y"
+          call "parse-node" using IDX-R-CODE CURRENT-NODE NODE-CODE-LENGTH
+            PARSE-NODE-STATUS end-call
+        else
+          move NODES-R(CURRENT-NODE) to CURRENT-NODE
+        end-if
       when other
         display "Unexpected direction character!"
+        move spaces to WS-EXC-MESSAGE
+        string "unexpected direction character" delimited by size
+          into WS-EXC-MESSAGE
+        end-string
+        call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+        close PATH-REPORT
+        move 16 to return-code
         goback
     end-evaluate
+
+    call "decode-node" using CURRENT-NODE CURRENT-NODE-TEXT NODE-CODE-LENGTH end-call
+    move spaces to PATH-REPORT-LINE
+    string
+      "STEP " INSTRUCTION-COUNT " NODE " CURRENT-NODE " (" CURRENT-NODE-TEXT ")"
+      delimited by size into PATH-REPORT-LINE
+    end-string
+    write PATH-REPORT-LINE
   end-perform
 
+  move spaces to PATH-REPORT-LINE
+  string
+    "INSTRUCTION STRING WRAPPED " WRAP-COUNT " TIME(S) DURING THIS WALK"
+    delimited by size into PATH-REPORT-LINE
+  end-string
+  write PATH-REPORT-LINE
+
+  close PATH-REPORT
+
+  open extend RUN-LOG
+  if WS-RUN-LOG-STATUS = "35"
+    open output RUN-LOG
+  end-if
+  move spaces to RUN-LOG-LINE
+  string
+    RUN-DATE " PART1 " INSTRUCTION-COUNT " WRAPS " WRAP-COUNT
+    " START " function trim(START-NODE-TEXT) " END " function trim(END-NODE-TEXT)
+    delimited by size into RUN-LOG-LINE
+  end-string
+  write RUN-LOG-LINE
+  close RUN-LOG
+
   display
     "Part 1: "
     INSTRUCTION-COUNT
   end-display
+  display
+    "Part 1 instruction-string wraps: "
+    WRAP-COUNT
+  end-display
   goback.
