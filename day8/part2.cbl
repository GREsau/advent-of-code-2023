@@ -1,57 +1,671 @@
 identification division.
 program-id. part2.
 
+environment division.
+input-output section.
+file-control.
+  select RUN-LOG assign to "/data/run-history.log" organization line sequential
+    file status WS-RUN-LOG-STATUS.
+  select GHOST-REPORT assign to "/data/ghost-breakdown.txt" organization line sequential.
+  select CHECKPOINT-FILE assign to "/data/part2-checkpoint.txt" organization line sequential
+    file status WS-CHECKPOINT-STATUS.
+  select CROSSCHECK-REPORT assign to "/data/part1-part2-crosscheck.txt"
+    organization line sequential.
+  select WHATIF-INSTR-FILE assign to dynamic WS-WHATIF-INSTR-FILE
+    organization line sequential file status WHATIF-INSTR-STATUS.
+  select WHATIF-REPORT assign to "/data/part2-whatif.txt" organization line sequential.
+  select LCM-CACHE-FILE assign to "/data/part2-lcm-cache.txt" organization line sequential
+    file status WS-LCM-CACHE-STATUS.
+
 data division.
+file section.
+  fd RUN-LOG.
+  01 RUN-LOG-LINE  pic x(80).
+
+  fd GHOST-REPORT.
+  01 GHOST-REPORT-LINE  pic x(200).
+
+  fd CROSSCHECK-REPORT.
+  01 CROSSCHECK-REPORT-LINE  pic x(132).
+
+  fd WHATIF-INSTR-FILE.
+  01 WHATIF-INSTR-LINE  pic a(1000).
+
+  fd WHATIF-REPORT.
+  01 WHATIF-REPORT-LINE  pic x(200).
+
+  fd CHECKPOINT-FILE.
+  01 CHECKPOINT-LINE  pic x(80).
+
+  fd LCM-CACHE-FILE.
+  01 LCM-CACHE-LINE  pic x(40).
+
 working-storage section.
   copy input.
 
+  78 START-NODES-MAX-COUNT value 50.
+  78 CYCLE-FACTORS-MAX value 20.
+
   01 START-NODES-OUTER.
-    05 START-NODES      pic 9(5) occurs 6 times.
-  01 START-NODE-INDEX   pic 9.
+    05 START-NODES      pic 9(6) occurs START-NODES-MAX-COUNT times.
+  01 START-NODE-INDEX   pic 9(4).
+  01 START-NODE-COUNT   pic 9(4).
   01 CYCLES-OUTER.
-    05 CYCLES           binary-double unsigned occurs 6 times.
+    05 CYCLES           binary-double unsigned occurs START-NODES-MAX-COUNT times.
+  01 WRAP-COUNTS-OUTER.
+    05 WRAP-COUNTS      pic 9(8) occurs START-NODES-MAX-COUNT times.
+  01 CYCLE-FACTORS-OUTER.
+    05 CYCLE-FACTORS-ENTRY occurs START-NODES-MAX-COUNT times.
+      10 CYCLE-FACTORS       binary-double unsigned occurs CYCLE-FACTORS-MAX times.
+      10 CYCLE-FACTOR-COUNT  pic 9(2).
 
   01 INSTRUCTION-INDEX  index.
   01 INSTRUCTION-COUNT  binary-double unsigned.
-  01 CURRENT-NODE       pic 9(5).
+  01 CURRENT-NODE       pic 9(6).
+  01 CURRENT-NODE-TEXT  pic a(4).
   01 LCM                binary-double unsigned.
+  01 LCM-DISPLAY        pic 9(20).
+  01 LCM-EDITED         pic ZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+  01 RUN-DATE           pic 9(8).
+  01 WS-INSTR-FILENAME  pic x(100).
+  01 WS-MAP-FILENAME    pic x(100).
+  01 WS-RUN-LOG-STATUS  pic x(2).
+  01 CYCLE-DISPLAY      pic 9(18).
+  01 FACTOR-DISPLAY     pic 9(18).
+  01 FACTOR-IDX         index.
+  01 WS-MAX-STEPS-TEXT  pic x(8).
+  01 MAX-STEPS          pic 9(8) value 1000000.
+
+  01 WS-CHECKPOINT-STATUS  pic x(2).
+  01 CHECKPOINT-START-INDEX  pic 9(4) value 0.
+  01 MAX-CHECKPOINT-INDEX pic 9(4) value 0.
+  01 CHECKPOINT-NODE         pic 9(6).
+  01 CHECKPOINT-COUNT        binary-double unsigned.
+  01 WS-RESUME-INDEX         pic 9(4).
+  01 WS-CHECKPOINT-DUMMY     pic x(10).
+  01 WS-CHECKPOINT-COUNT-DISP pic 9(18).
+  01 CHECKPOINT-WRAP         binary-double unsigned.
+  01 WS-CHECKPOINT-WRAP-DISP pic 9(8).
+  01 CHECKPOINT-CHECKSUM    pic 9(9).
+  01 CHECKPOINT-STALE       pic x value "N".
+
+  01 AAA-START-INDEX       pic 9(4) value 0.
+  01 PRIOR-PART1-FOUND     pic x value "N".
+  01 PRIOR-PART1-COUNT     pic 9(18).
+  01 XC-LINE-DATE          pic x(8).
+  01 XC-LINE-MODE          pic x(5).
+  01 XC-LINE-VALUE         pic 9(18).
+  01 XC-LINE-PREFIX        pic x(40).
+  01 XC-LINE-START-CODE    pic a(4).
+  01 XC-LINE-END-CODE      pic a(4).
+  01 AAA-NODE-TEXT         pic a(4).
+  01 ZZZ-NODE-TEXT         pic a(4).
+
+  01 WS-WHATIF-INSTR-FILE  pic x(100).
+  01 WHATIF-INSTR-STATUS   pic x(2).
+  01 WHATIF-INSTRUCTIONS   pic a(1000).
+  01 WHATIF-CYCLES-OUTER.
+    05 WHATIF-CYCLES       binary-double unsigned occurs START-NODES-MAX-COUNT times.
+  01 WHATIF-LCM            binary-double unsigned.
+  01 WHATIF-LCM-DISPLAY    pic 9(20).
+  01 WHATIF-LCM-EDITED     pic ZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.
+
+  01 WS-LCM-CACHE-STATUS   pic x(2).
+  01 INPUT-CHECKSUM        pic 9(9).
+  01 CACHED-CHECKSUM       pic 9(9).
+  01 CACHED-LCM            pic 9(20).
+  01 CACHE-HIT             pic x value "N".
+
+  01 WS-EXC-PROGRAM        pic x(20) value "PART2".
+  01 WS-EXC-MESSAGE        pic x(200).
+
+  01 WRAP-COUNT            pic 9(8) value 0.
+  01 WRAP-COUNT-DISPLAY    pic 9(8).
+  01 TOTAL-WRAP-COUNT      pic 9(8) value 0.
+
+  01 WS-NODE-INDEX-MODE    pic x value "N".
+  01 IDX-CURRENT-CODE      pic a(4).
+  01 IDX-L-CODE            pic a(4).
+  01 IDX-R-CODE            pic a(4).
+  01 IDX-LOOKUP-STATUS     pic x.
+  01 PARSE-NODE-STATUS     pic x.
 
 procedure division.
-  call "parse-input2" using INPUT-DATA START-NODES-OUTER end-call
+  accept WS-INSTR-FILENAME from environment "INSTR_FILE"
+  accept WS-MAP-FILENAME from environment "MAP_FILE"
+  call "parse-input2" using INPUT-DATA START-NODES-OUTER WS-INSTR-FILENAME
+    WS-MAP-FILENAME START-NODE-COUNT end-call
+  call "validate-map" using INPUT-DATA end-call
+  call "map-sanity-check" using INPUT-DATA end-call
+  move function current-date(1:8) to RUN-DATE
+
+  *> optional indexed-file lookup path: once the index is built, the
+  *> ghost traversal below walks it by keyed READ instead of the
+  *> in-memory NODES-MAP table, so a map too large for working storage
+  *> can still be walked -- building the index itself still needs
+  *> NODES-MAP resident for this one pass, since PARSE-INPUT2 has
+  *> already loaded it
+  accept WS-NODE-INDEX-MODE from environment "NODE_INDEX_MODE"
+  if WS-NODE-INDEX-MODE = "Y"
+    call "build-node-index" using INPUT-DATA end-call
+  end-if
+
+  accept WS-MAX-STEPS-TEXT from environment "MAX_STEPS"
+  if WS-MAX-STEPS-TEXT not = spaces
+    move WS-MAX-STEPS-TEXT to MAX-STEPS
+  end-if
 
   move 1 to LCM
 
-  perform varying START-NODE-INDEX from 1 by 1 until START-NODE-INDEX > 6
-    move START-NODES(START-NODE-INDEX) to CURRENT-NODE
-    move 0 to INSTRUCTION-COUNT
-    move 0 to INSTRUCTION-INDEX
+  *> fingerprint the parsed instructions + map so an unchanged input can
+  *> short-circuit straight to a cached LCM instead of re-walking every
+  *> ghost path, and so a leftover checkpoint from a different map can be
+  *> told apart from one that belongs to this run -- PART2GST computes
+  *> this identical checksum via the same subprogram before stamping its
+  *> own checkpoint lines
+  call "checksum-input" using INPUT-DATA INPUT-CHECKSUM end-call
+
+  open input LCM-CACHE-FILE
+  if WS-LCM-CACHE-STATUS = "00"
+    read LCM-CACHE-FILE
+    if WS-LCM-CACHE-STATUS = "00"
+      unstring LCM-CACHE-LINE delimited by space
+        into CACHED-CHECKSUM CACHED-LCM
+      end-unstring
+      if CACHED-CHECKSUM = INPUT-CHECKSUM
+        move CACHED-LCM to LCM
+        move "Y" to CACHE-HIT
+        display "PART2: input checksum unchanged since last run -- "
+          "reusing cached LCM instead of re-walking every ghost path"
+      end-if
+    end-if
+    close LCM-CACHE-FILE
+  end-if
+
+  if CACHE-HIT = "N"
+    *> resume from a prior checkpoint if one was left behind by an abended
+    *> run, or already written by req 028's parallel GHOSTnn jobs -- each
+    *> line records the ghost index, final node and cycle length of a
+    *> completed ghost path. The parallel jobs have no ordering guarantee
+    *> among themselves, so the highest index reached has to be tracked
+    *> explicitly as the lines are read rather than assumed to be whatever
+    *> ghost index the last physical line in the file happens to name.
+    move 0 to MAX-CHECKPOINT-INDEX
+    move "N" to CHECKPOINT-STALE
+    open input CHECKPOINT-FILE
+    if WS-CHECKPOINT-STATUS = "00"
+      perform forever
+        read CHECKPOINT-FILE into CHECKPOINT-LINE at end
+          exit perform
+        end-read
+        move 0 to CHECKPOINT-CHECKSUM
+        unstring CHECKPOINT-LINE delimited by "GHOST " or " NODE " or " COUNT "
+            or " WRAP " or " CHECKSUM "
+          into WS-CHECKPOINT-DUMMY CHECKPOINT-START-INDEX CHECKPOINT-NODE
+            CHECKPOINT-COUNT CHECKPOINT-WRAP CHECKPOINT-CHECKSUM
+        end-unstring
+        *> a checkpoint stamped by a run against a different map or
+        *> instructions (or one left over from before this checksum field
+        *> existed) is not safe to replay into this run -- distrust the
+        *> whole file rather than cherry-pick the lines that happen to
+        *> match, since the resume logic below assumes every ghost index
+        *> up through MAX-CHECKPOINT-INDEX completed under the checksum
+        *> that is actually in effect for this run
+        if CHECKPOINT-CHECKSUM not = INPUT-CHECKSUM
+          move "Y" to CHECKPOINT-STALE
+          exit perform
+        end-if
+        move CHECKPOINT-COUNT to CYCLES(CHECKPOINT-START-INDEX)
+        move CHECKPOINT-WRAP to WRAP-COUNTS(CHECKPOINT-START-INDEX)
+        add CHECKPOINT-WRAP to TOTAL-WRAP-COUNT
+        if CHECKPOINT-START-INDEX > MAX-CHECKPOINT-INDEX
+          move CHECKPOINT-START-INDEX to MAX-CHECKPOINT-INDEX
+        end-if
+      end-perform
+      close CHECKPOINT-FILE
+      if CHECKPOINT-STALE = "Y"
+        display "PART2: checkpoint on disk belongs to a different map or "
+          "instructions input -- ignoring it and starting this run's "
+          "ghost traversal from scratch"
+        move spaces to WS-EXC-MESSAGE
+        string "checkpoint on disk belongs to a different map or "
+          "instructions input -- ignored"
+          delimited by size into WS-EXC-MESSAGE
+        end-string
+        call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+        move 0 to MAX-CHECKPOINT-INDEX TOTAL-WRAP-COUNT
+        perform varying START-NODE-INDEX from 1 by 1
+            until START-NODE-INDEX > START-NODE-COUNT
+          move 0 to CYCLES(START-NODE-INDEX) WRAP-COUNTS(START-NODE-INDEX)
+        end-perform
+        open output CHECKPOINT-FILE
+        close CHECKPOINT-FILE
+      else
+        if MAX-CHECKPOINT-INDEX > 0
+          display "PART2 resuming ghost traversal from checkpoint after ghost "
+            MAX-CHECKPOINT-INDEX
+        end-if
+      end-if
+    end-if
+
+    compute WS-RESUME-INDEX = MAX-CHECKPOINT-INDEX + 1
 
-    perform until function mod(CURRENT-NODE, 26) = 0
-      add 1 to INSTRUCTION-COUNT
-      add 1 to INSTRUCTION-INDEX
+    perform varying START-NODE-INDEX from WS-RESUME-INDEX by 1
+        until START-NODE-INDEX > START-NODE-COUNT
+      move START-NODES(START-NODE-INDEX) to CURRENT-NODE
+      move 0 to INSTRUCTION-COUNT
+      move 0 to INSTRUCTION-INDEX
+      move 0 to WRAP-COUNT
 
-      if INSTRUCTIONS(INSTRUCTION-INDEX:1) = space
-        then move 1 to INSTRUCTION-INDEX
+      *> a ghost that already starts on a Z-ending node is a legitimate
+      *> zero-step result -- call it out explicitly instead of letting it
+      *> fall through the loop silently; an empty instruction string is
+      *> only a problem for a ghost that actually needs to move
+      if function mod(CURRENT-NODE, 26) = 0
+        display "Ghost " START-NODE-INDEX
+          " start node already ends in Z -- zero steps required"
+      else
+        if function trim(INSTRUCTIONS) = spaces
+          display "No instructions loaded -- cannot navigate ghost "
+            START-NODE-INDEX " to a Z-ending node!"
+          move spaces to WS-EXC-MESSAGE
+          string "no instructions loaded -- cannot navigate ghost "
+            START-NODE-INDEX " to a Z-ending node"
+            delimited by size into WS-EXC-MESSAGE
+          end-string
+          call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+          move 16 to return-code
+          goback
+        end-if
       end-if
 
-      evaluate INSTRUCTIONS(INSTRUCTION-INDEX:1)
-        when "L"
-          move NODES-L(CURRENT-NODE) to CURRENT-NODE
-        when "R"
-          move NODES-R(CURRENT-NODE) to CURRENT-NODE
-        when other
-          display "Unexpected direction character!"
+      perform until function mod(CURRENT-NODE, 26) = 0
+        if INSTRUCTION-COUNT >= MAX-STEPS
+          display "PART2 aborted: step ceiling of " MAX-STEPS
+            " reached on a ghost path without reaching a node ending in Z!"
+          move spaces to WS-EXC-MESSAGE
+          string "step ceiling of " MAX-STEPS
+            " reached on a ghost path without reaching a node ending in Z"
+            delimited by size into WS-EXC-MESSAGE
+          end-string
+          call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+          move 16 to return-code
           goback
-      end-evaluate
+        end-if
+
+        add 1 to INSTRUCTION-COUNT
+        add 1 to INSTRUCTION-INDEX
+
+        if INSTRUCTIONS(INSTRUCTION-INDEX:1) = space
+          *> instruction string ran out and we looped back to the start --
+          *> tally this per ghost for capacity planning
+          move 1 to INSTRUCTION-INDEX
+          add 1 to WRAP-COUNT
+        end-if
+
+        if WS-NODE-INDEX-MODE = "Y"
+          call "decode-node" using CURRENT-NODE IDX-CURRENT-CODE
+            NODE-CODE-LENGTH end-call
+          call "lookup-node-index" using IDX-CURRENT-CODE IDX-L-CODE
+            IDX-R-CODE IDX-LOOKUP-STATUS end-call
+          if IDX-LOOKUP-STATUS = "1"
+            display "Node '" function trim(IDX-CURRENT-CODE)
+              "' not found in the node index!"
+            move spaces to WS-EXC-MESSAGE
+            string "node '" function trim(IDX-CURRENT-CODE)
+              "' not found in the node index"
+              delimited by size into WS-EXC-MESSAGE
+            end-string
+            call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+            move 16 to return-code
+            goback
+          end-if
+        end-if
+
+        evaluate INSTRUCTIONS(INSTRUCTION-INDEX:1)
+          when "L"
+            if WS-NODE-INDEX-MODE = "Y"
+              call "parse-node" using IDX-L-CODE CURRENT-NODE
+                NODE-CODE-LENGTH PARSE-NODE-STATUS end-call
+            else
+              move NODES-L(CURRENT-NODE) to CURRENT-NODE
+            end-if
+          when "R"
+            if WS-NODE-INDEX-MODE = "Y"
+              call "parse-node" using IDX-R-CODE CURRENT-NODE
+                NODE-CODE-LENGTH PARSE-NODE-STATUS end-call
+            else
+              move NODES-R(CURRENT-NODE) to CURRENT-NODE
+            end-if
+          when other
+            display "Unexpected direction character!"
+            move spaces to WS-EXC-MESSAGE
+            string "unexpected direction character" delimited by size
+              into WS-EXC-MESSAGE
+            end-string
+            call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+            move 16 to return-code
+            goback
+        end-evaluate
+      end-perform
+
+      move INSTRUCTION-COUNT to CYCLES(START-NODE-INDEX)
+      move WRAP-COUNT to WRAP-COUNTS(START-NODE-INDEX)
+      add WRAP-COUNT to TOTAL-WRAP-COUNT
+
+      open extend CHECKPOINT-FILE
+      if WS-CHECKPOINT-STATUS = "35"
+        open output CHECKPOINT-FILE
+      end-if
+      move INSTRUCTION-COUNT to WS-CHECKPOINT-COUNT-DISP
+      move WRAP-COUNT to WS-CHECKPOINT-WRAP-DISP
+      move spaces to CHECKPOINT-LINE
+      string
+        "GHOST " START-NODE-INDEX " NODE " CURRENT-NODE " COUNT "
+        function trim(WS-CHECKPOINT-COUNT-DISP) " WRAP "
+        function trim(WS-CHECKPOINT-WRAP-DISP) " CHECKSUM " INPUT-CHECKSUM
+        delimited by size into CHECKPOINT-LINE
+      end-string
+      write CHECKPOINT-LINE
+      close CHECKPOINT-FILE
     end-perform
 
-    move INSTRUCTION-COUNT to CYCLES(START-NODE-INDEX)
+    call "lcm" using CYCLES-OUTER START-NODE-COUNT LCM CYCLE-FACTORS-OUTER
+
+    *> the full ghost walk completed clean -- clear the checkpoint so the next
+    *> production run starts fresh instead of thinking it is resuming
+    open output CHECKPOINT-FILE
+    close CHECKPOINT-FILE
+
+    move LCM to LCM-DISPLAY
+    open output LCM-CACHE-FILE
+    move spaces to LCM-CACHE-LINE
+    string INPUT-CHECKSUM " " LCM-DISPLAY delimited by size into LCM-CACHE-LINE
+    end-string
+    write LCM-CACHE-LINE
+    close LCM-CACHE-FILE
+  end-if
+
+  *> NODE-AAA is always a ghost start (its code ends in "A"), so PART1's
+  *> single-path walk from AAA to ZZZ and PART2's ghost cycle for AAA
+  *> describe the same starting point -- cross-check the two when a
+  *> prior PART1 run is on record, purely as an advisory reconciliation.
+  *> CYCLES only reflects this run's own traversal, not a cache hit, so
+  *> skip the cross-check on a cache hit rather than compare against
+  *> whatever CYCLES happened to hold from the checkpoint read
+  if CACHE-HIT = "N"
+  perform varying START-NODE-INDEX from 1 by 1 until START-NODE-INDEX > START-NODE-COUNT
+    if START-NODES(START-NODE-INDEX) = NODE-AAA
+      move START-NODE-INDEX to AAA-START-INDEX
+    end-if
   end-perform
 
-  call "lcm" using CYCLES-OUTER LCM
+  if AAA-START-INDEX > 0
+    call "decode-node" using NODE-AAA AAA-NODE-TEXT NODE-CODE-LENGTH end-call
+    call "decode-node" using NODE-ZZZ-VALUE ZZZ-NODE-TEXT NODE-CODE-LENGTH end-call
+
+    open input RUN-LOG
+    if WS-RUN-LOG-STATUS = "00"
+      perform forever
+        read RUN-LOG at end
+          exit perform
+        end-read
+        unstring RUN-LOG-LINE delimited by space
+          into XC-LINE-DATE XC-LINE-MODE XC-LINE-VALUE
+        end-unstring
+        *> only a PART1 run that actually walked AAA-to-ZZZ describes the
+        *> same starting point as PART2's AAA ghost cycle -- a run made
+        *> with req007's custom START_NODE/END_NODE env vars is an
+        *> unrelated walk and must not be picked up as the baseline here
+        move spaces to XC-LINE-PREFIX
+        move spaces to XC-LINE-START-CODE
+        move spaces to XC-LINE-END-CODE
+        if XC-LINE-MODE = "PART1"
+          unstring RUN-LOG-LINE delimited by " START " or " END "
+            into XC-LINE-PREFIX XC-LINE-START-CODE XC-LINE-END-CODE
+          end-unstring
+          if XC-LINE-START-CODE = AAA-NODE-TEXT and XC-LINE-END-CODE = ZZZ-NODE-TEXT
+            move "Y" to PRIOR-PART1-FOUND
+            move XC-LINE-VALUE to PRIOR-PART1-COUNT
+          end-if
+        end-if
+      end-perform
+      close RUN-LOG
+    end-if
+
+    move CYCLES(AAA-START-INDEX) to CYCLE-DISPLAY
+
+    open output CROSSCHECK-REPORT
+    if PRIOR-PART1-FOUND = "Y"
+      move spaces to CROSSCHECK-REPORT-LINE
+      if PRIOR-PART1-COUNT = CYCLES(AAA-START-INDEX)
+        string
+          "PART1 AAA-TO-ZZZ STEP COUNT " PRIOR-PART1-COUNT
+          " MATCHES PART2's AAA GHOST CYCLE " CYCLE-DISPLAY
+          delimited by size into CROSSCHECK-REPORT-LINE
+        end-string
+      else
+        string
+          "PART1 AAA-TO-ZZZ STEP COUNT " PRIOR-PART1-COUNT
+          " DIFFERS FROM PART2's AAA GHOST CYCLE " CYCLE-DISPLAY
+          " -- EXPECTED IF AAA'S GHOST PATH REACHES A Z-ENDING NODE "
+          "OTHER THAN ZZZ FIRST"
+          delimited by size into CROSSCHECK-REPORT-LINE
+        end-string
+      end-if
+      write CROSSCHECK-REPORT-LINE
+    else
+      move spaces to CROSSCHECK-REPORT-LINE
+      string "NO PRIOR PART1 AAA-TO-ZZZ RUN ON RECORD -- NOTHING TO "
+        "CROSS-CHECK YET"
+        delimited by size into CROSSCHECK-REPORT-LINE
+      end-string
+      write CROSSCHECK-REPORT-LINE
+    end-if
+    close CROSSCHECK-REPORT
+  end-if
+  end-if
+
+  open output GHOST-REPORT
+  if CACHE-HIT = "N"
+    perform varying START-NODE-INDEX from 1 by 1 until START-NODE-INDEX > START-NODE-COUNT
+      call "decode-node" using START-NODES(START-NODE-INDEX) CURRENT-NODE-TEXT
+        NODE-CODE-LENGTH end-call
+      move CYCLES(START-NODE-INDEX) to CYCLE-DISPLAY
+      move WRAP-COUNTS(START-NODE-INDEX) to WRAP-COUNT-DISPLAY
+      move spaces to GHOST-REPORT-LINE
+      move 1 to INSTRUCTION-INDEX
+      string
+        "START " CURRENT-NODE-TEXT " CYCLE " CYCLE-DISPLAY " WRAPS "
+        WRAP-COUNT-DISPLAY " FACTORS "
+        delimited by size into GHOST-REPORT-LINE
+        with pointer INSTRUCTION-INDEX
+      end-string
+
+      perform varying FACTOR-IDX from 1 by 1
+          until FACTOR-IDX > CYCLE-FACTOR-COUNT(START-NODE-INDEX)
+        move CYCLE-FACTORS(START-NODE-INDEX, FACTOR-IDX) to FACTOR-DISPLAY
+        if FACTOR-IDX > 1
+          string " " delimited by size into GHOST-REPORT-LINE
+            with pointer INSTRUCTION-INDEX
+          end-string
+        end-if
+        string function trim(FACTOR-DISPLAY) delimited by size
+          into GHOST-REPORT-LINE with pointer INSTRUCTION-INDEX
+        end-string
+      end-perform
+
+      write GHOST-REPORT-LINE
+    end-perform
+  else
+    move spaces to GHOST-REPORT-LINE
+    string "PER-GHOST BREAKDOWN SUPPRESSED -- LCM SERVED FROM THE CHECKSUM "
+      "CACHE THIS RUN, SEE A PRIOR RUN'S REPORT FOR PER-GHOST DETAIL"
+      delimited by size into GHOST-REPORT-LINE
+    end-string
+    write GHOST-REPORT-LINE
+  end-if
+  close GHOST-REPORT
+
+  move LCM to LCM-DISPLAY
+  move LCM to LCM-EDITED
+  open extend RUN-LOG
+  if WS-RUN-LOG-STATUS = "35"
+    open output RUN-LOG
+  end-if
+  move spaces to RUN-LOG-LINE
+  if CACHE-HIT = "Y"
+    string
+      RUN-DATE " PART2 " LCM-DISPLAY " WRAPS N/A-CACHED"
+      delimited by size into RUN-LOG-LINE
+    end-string
+  else
+    string
+      RUN-DATE " PART2 " LCM-DISPLAY " WRAPS " TOTAL-WRAP-COUNT
+      delimited by size into RUN-LOG-LINE
+    end-string
+  end-if
+  write RUN-LOG-LINE
+  close RUN-LOG
+
+  *> GHOST-REPORT is already closed at this point -- reopen in extend mode
+  *> to append a management-friendly summary line with the LCM shown the
+  *> same comma-grouped way as the DISPLAY below, instead of a raw digit string
+  open extend GHOST-REPORT
+  move spaces to GHOST-REPORT-LINE
+  string
+    "TOTAL STEPS TO ALL-GHOSTS-ON-Z (LCM): " function trim(LCM-EDITED)
+    delimited by size into GHOST-REPORT-LINE
+  end-string
+  write GHOST-REPORT-LINE
+  close GHOST-REPORT
 
   display
     "Part 2: "
-    LCM
+    function trim(LCM-EDITED)
   end-display
+  if CACHE-HIT = "N"
+    display
+      "Part 2 total instruction-string wraps across all ghosts: "
+      TOTAL-WRAP-COUNT
+    end-display
+  end-if
+
+  *> optional what-if re-run: replay the same parsed map against an
+  *> alternate instruction string without touching the checkpoint,
+  *> run-history.log or ghost-breakdown report -- result goes to its
+  *> own report file only
+  accept WS-WHATIF-INSTR-FILE from environment "WHATIF_INSTR_FILE"
+  if WS-WHATIF-INSTR-FILE not = spaces
+    open input WHATIF-INSTR-FILE
+    if WHATIF-INSTR-STATUS not = "00"
+      display "PART2 what-if skipped: could not open WHATIF_INSTR_FILE '"
+        function trim(WS-WHATIF-INSTR-FILE) "'"
+    else
+      read WHATIF-INSTR-FILE
+      inspect WHATIF-INSTR-LINE replacing all x"0D" by space
+      move WHATIF-INSTR-LINE to WHATIF-INSTRUCTIONS
+      close WHATIF-INSTR-FILE
+
+      perform varying START-NODE-INDEX from 1 by 1
+          until START-NODE-INDEX > START-NODE-COUNT
+        move START-NODES(START-NODE-INDEX) to CURRENT-NODE
+        move 0 to INSTRUCTION-COUNT
+        move 0 to INSTRUCTION-INDEX
+
+        if function mod(CURRENT-NODE, 26) = 0
+          display "PART2 what-if: ghost " START-NODE-INDEX
+            " start node already ends in Z -- zero steps required"
+        else
+          if function trim(WHATIF-INSTRUCTIONS) = spaces
+            display "PART2 what-if: no instructions loaded in "
+              "WHATIF_INSTR_FILE -- cannot navigate ghost "
+              START-NODE-INDEX " to a Z-ending node!"
+            move spaces to WS-EXC-MESSAGE
+            string "what-if: no instructions loaded in WHATIF_INSTR_FILE "
+              "-- cannot navigate ghost " START-NODE-INDEX
+              " to a Z-ending node"
+              delimited by size into WS-EXC-MESSAGE
+            end-string
+            call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+            move 16 to return-code
+            goback
+          end-if
+        end-if
+
+        perform until function mod(CURRENT-NODE, 26) = 0
+          if INSTRUCTION-COUNT >= MAX-STEPS
+            display "PART2 what-if aborted: step ceiling of " MAX-STEPS
+              " reached on a ghost path without reaching a node ending in Z!"
+            move spaces to WS-EXC-MESSAGE
+            string "what-if aborted: step ceiling of " MAX-STEPS
+              " reached on a ghost path without reaching a node ending in Z"
+              delimited by size into WS-EXC-MESSAGE
+            end-string
+            call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+            move 16 to return-code
+            goback
+          end-if
+
+          add 1 to INSTRUCTION-COUNT
+          add 1 to INSTRUCTION-INDEX
+
+          if WHATIF-INSTRUCTIONS(INSTRUCTION-INDEX:1) = space
+            then move 1 to INSTRUCTION-INDEX
+          end-if
+
+          evaluate WHATIF-INSTRUCTIONS(INSTRUCTION-INDEX:1)
+            when "L"
+              move NODES-L(CURRENT-NODE) to CURRENT-NODE
+            when "R"
+              move NODES-R(CURRENT-NODE) to CURRENT-NODE
+            when other
+              display "PART2 what-if: unexpected direction character!"
+              move spaces to WS-EXC-MESSAGE
+              string "what-if: unexpected direction character"
+                delimited by size into WS-EXC-MESSAGE
+              end-string
+              call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+              move 16 to return-code
+              goback
+          end-evaluate
+        end-perform
+
+        move INSTRUCTION-COUNT to WHATIF-CYCLES(START-NODE-INDEX)
+      end-perform
+
+      *> LCM's own FACTORS table is WORKING-STORAGE, not LINKAGE, and stays
+      *> resident across CALLs within this run unit -- cancel it first so
+      *> the what-if combine isn't contaminated by factors left over from
+      *> the production LCM call above
+      cancel "lcm"
+      call "lcm" using WHATIF-CYCLES-OUTER START-NODE-COUNT WHATIF-LCM
+        CYCLE-FACTORS-OUTER end-call
+      move WHATIF-LCM to WHATIF-LCM-DISPLAY
+      move WHATIF-LCM to WHATIF-LCM-EDITED
+
+      open output WHATIF-REPORT
+      move spaces to WHATIF-REPORT-LINE
+      string
+        "WHAT-IF INSTRUCTIONS FROM '" function trim(WS-WHATIF-INSTR-FILE)
+        "' -- LCM " function trim(WHATIF-LCM-EDITED)
+        delimited by size into WHATIF-REPORT-LINE
+      end-string
+      write WHATIF-REPORT-LINE
+
+      move spaces to WHATIF-REPORT-LINE
+      if WHATIF-LCM = LCM
+        string "SAME AS PRODUCTION LCM OF " function trim(LCM-EDITED)
+          delimited by size into WHATIF-REPORT-LINE
+        end-string
+      else
+        string "DIFFERS FROM PRODUCTION LCM OF " function trim(LCM-EDITED)
+          delimited by size into WHATIF-REPORT-LINE
+        end-string
+      end-if
+      write WHATIF-REPORT-LINE
+      close WHATIF-REPORT
+    end-if
+  end-if
+
   goback.
