@@ -0,0 +1,169 @@
+identification division.
+program-id. part2gst.
+
+environment division.
+input-output section.
+file-control.
+  select CHECKPOINT-FILE assign to "/data/part2-checkpoint.txt" organization line sequential
+    file status WS-CHECKPOINT-STATUS.
+
+data division.
+file section.
+  fd CHECKPOINT-FILE.
+  01 CHECKPOINT-LINE  pic x(80).
+
+working-storage section.
+  copy input.
+
+  78 START-NODES-MAX-COUNT value 50.
+
+  01 START-NODES-OUTER.
+    05 START-NODES      pic 9(6) occurs START-NODES-MAX-COUNT times.
+  01 START-NODE-COUNT   pic 9(4).
+  01 GHOST-INDEX        pic 9(4).
+  01 WS-GHOST-INDEX-TEXT pic x(4).
+
+  01 INSTRUCTION-INDEX  index.
+  01 INSTRUCTION-COUNT  binary-double unsigned.
+  01 CURRENT-NODE       pic 9(6).
+  01 WS-INSTR-FILENAME  pic x(100).
+  01 WS-MAP-FILENAME    pic x(100).
+  01 WS-MAX-STEPS-TEXT  pic x(8).
+  01 MAX-STEPS          pic 9(8) value 1000000.
+
+  01 WS-CHECKPOINT-STATUS     pic x(2).
+  01 WS-CHECKPOINT-COUNT-DISP pic 9(18).
+  01 WS-CHECKPOINT-WRAP-DISP  pic 9(8).
+  01 WRAP-COUNT               pic 9(8) value 0.
+  01 INPUT-CHECKSUM           pic 9(9).
+
+  01 WS-EXC-PROGRAM    pic x(20) value "PART2GST".
+  01 WS-EXC-MESSAGE    pic x(200).
+
+procedure division.
+  accept WS-INSTR-FILENAME from environment "INSTR_FILE"
+  accept WS-MAP-FILENAME from environment "MAP_FILE"
+  call "parse-input2" using INPUT-DATA START-NODES-OUTER WS-INSTR-FILENAME
+    WS-MAP-FILENAME START-NODE-COUNT end-call
+  call "validate-map" using INPUT-DATA end-call
+
+  *> computed the same way PART2 computes it, via the shared subprogram,
+  *> so the checksum stamped into this ghost's checkpoint line matches
+  *> what PART2 will expect to see when it reads the checkpoint back
+  call "checksum-input" using INPUT-DATA INPUT-CHECKSUM end-call
+
+  accept WS-MAX-STEPS-TEXT from environment "MAX_STEPS"
+  if WS-MAX-STEPS-TEXT not = spaces
+    move WS-MAX-STEPS-TEXT to MAX-STEPS
+  end-if
+
+  *> each parallel job step is handed one ghost's index into the same
+  *> START-NODES table PART2 itself builds -- this lets the work be
+  *> fanned out across independent steps (or separate jobs on different
+  *> initiators) with no coordination needed between them, since each
+  *> one only ever touches its own ghost path
+  accept WS-GHOST-INDEX-TEXT from environment "GHOST_INDEX"
+  move WS-GHOST-INDEX-TEXT to GHOST-INDEX
+  if GHOST-INDEX < 1 or GHOST-INDEX > START-NODE-COUNT
+    display "GHOST_INDEX " WS-GHOST-INDEX-TEXT
+      " is out of range for this map's " START-NODE-COUNT " ghost start(s)!"
+    move spaces to WS-EXC-MESSAGE
+    string "GHOST_INDEX " WS-GHOST-INDEX-TEXT
+      " is out of range for this map's " START-NODE-COUNT " ghost start(s)"
+      delimited by size into WS-EXC-MESSAGE
+    end-string
+    call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+    move 16 to return-code
+    goback
+  end-if
+
+  move START-NODES(GHOST-INDEX) to CURRENT-NODE
+  move 0 to INSTRUCTION-COUNT
+  move 0 to INSTRUCTION-INDEX
+
+  *> a ghost that already starts on a Z-ending node is a legitimate
+  *> zero-step result -- call it out explicitly instead of letting it
+  *> fall through the loop silently; an empty instruction string is
+  *> only a problem for a ghost that actually needs to move
+  if function mod(CURRENT-NODE, 26) = 0
+    display "Ghost " GHOST-INDEX
+      " start node already ends in Z -- zero steps required"
+  else
+    if function trim(INSTRUCTIONS) = spaces
+      display "No instructions loaded -- cannot navigate ghost "
+        GHOST-INDEX " to a Z-ending node!"
+      move spaces to WS-EXC-MESSAGE
+      string "no instructions loaded -- cannot navigate ghost "
+        GHOST-INDEX " to a Z-ending node"
+        delimited by size into WS-EXC-MESSAGE
+      end-string
+      call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+      move 16 to return-code
+      goback
+    end-if
+  end-if
+
+  perform until function mod(CURRENT-NODE, 26) = 0
+    if INSTRUCTION-COUNT >= MAX-STEPS
+      display "PART2-GHOST-STEP aborted: step ceiling of " MAX-STEPS
+        " reached on ghost " GHOST-INDEX
+        " without reaching a node ending in Z!"
+      move spaces to WS-EXC-MESSAGE
+      string "step ceiling of " MAX-STEPS " reached on ghost " GHOST-INDEX
+        " without reaching a node ending in Z"
+        delimited by size into WS-EXC-MESSAGE
+      end-string
+      call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+      move 16 to return-code
+      goback
+    end-if
+
+    add 1 to INSTRUCTION-COUNT
+    add 1 to INSTRUCTION-INDEX
+
+    if INSTRUCTIONS(INSTRUCTION-INDEX:1) = space
+      move 1 to INSTRUCTION-INDEX
+      add 1 to WRAP-COUNT
+    end-if
+
+    evaluate INSTRUCTIONS(INSTRUCTION-INDEX:1)
+      when "L"
+        move NODES-L(CURRENT-NODE) to CURRENT-NODE
+      when "R"
+        move NODES-R(CURRENT-NODE) to CURRENT-NODE
+      when other
+        display "Unexpected direction character!"
+        move spaces to WS-EXC-MESSAGE
+        string "unexpected direction character" delimited by size
+          into WS-EXC-MESSAGE
+        end-string
+        call "log-exception" using WS-EXC-PROGRAM WS-EXC-MESSAGE end-call
+        move 16 to return-code
+        goback
+    end-evaluate
+  end-perform
+
+  *> written in the same GHOST/NODE/COUNT/WRAP format PART2's own
+  *> checkpoint reader already understands, so a PART2 run after every
+  *> ghost step has completed just needs to do the final LCM combine
+  *> -- and still has each ghost's wrap count to report, not just its
+  *> cycle length
+  open extend CHECKPOINT-FILE
+  if WS-CHECKPOINT-STATUS = "35"
+    open output CHECKPOINT-FILE
+  end-if
+  move INSTRUCTION-COUNT to WS-CHECKPOINT-COUNT-DISP
+  move WRAP-COUNT to WS-CHECKPOINT-WRAP-DISP
+  move spaces to CHECKPOINT-LINE
+  string
+    "GHOST " GHOST-INDEX " NODE " CURRENT-NODE " COUNT "
+    function trim(WS-CHECKPOINT-COUNT-DISP) " WRAP "
+    function trim(WS-CHECKPOINT-WRAP-DISP) " CHECKSUM " INPUT-CHECKSUM
+    delimited by size into CHECKPOINT-LINE
+  end-string
+  write CHECKPOINT-LINE
+  close CHECKPOINT-FILE
+
+  display "Ghost " GHOST-INDEX " reached a Z-ending node in "
+    INSTRUCTION-COUNT " steps, " WRAP-COUNT " instruction-string wrap(s)"
+  goback.
