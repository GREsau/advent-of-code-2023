@@ -0,0 +1,118 @@
+identification division.
+program-id. run-history-report.
+
+environment division.
+input-output section.
+file-control.
+  select RUN-LOG assign to "/data/run-history.log" organization line sequential
+    file status WS-RUN-LOG-STATUS.
+  select COMPARISON-REPORT assign to "/data/run-comparison.txt" organization line sequential.
+
+data division.
+file section.
+  fd RUN-LOG.
+  01 RUN-LOG-LINE  pic x(80).
+
+  fd COMPARISON-REPORT.
+  01 COMPARISON-REPORT-LINE  pic x(132).
+
+working-storage section.
+  01 WS-RUN-LOG-STATUS   pic x(2).
+  01 LINE-DATE           pic x(8).
+  01 LINE-MODE           pic x(5).
+  01 LINE-VALUE          pic 9(18).
+  01 LINE-TREND          pic x(8).
+
+  01 PART1-SEEN          pic x value "N".
+  01 PART1-PREV-DATE     pic x(8).
+  01 PART1-PREV-VALUE    pic 9(18).
+  01 PART2-SEEN          pic x value "N".
+  01 PART2-PREV-DATE     pic x(8).
+  01 PART2-PREV-VALUE    pic 9(18).
+
+procedure division.
+  open input RUN-LOG
+  open output COMPARISON-REPORT
+
+  if WS-RUN-LOG-STATUS = "35"
+    move spaces to COMPARISON-REPORT-LINE
+    string "NO RUN HISTORY FOUND -- /data/run-history.log DOES NOT EXIST YET"
+      delimited by size into COMPARISON-REPORT-LINE
+    end-string
+    write COMPARISON-REPORT-LINE
+  else
+    perform forever
+      read RUN-LOG at end
+        exit perform
+      end-read
+
+      unstring RUN-LOG-LINE delimited by space
+        into LINE-DATE LINE-MODE LINE-VALUE
+      end-unstring
+
+      evaluate LINE-MODE
+        when "PART1"
+          if PART1-SEEN = "Y"
+            evaluate true
+              when LINE-VALUE > PART1-PREV-VALUE
+                move "UP"      to LINE-TREND
+              when LINE-VALUE < PART1-PREV-VALUE
+                move "DOWN"    to LINE-TREND
+              when other
+                move "SAME"    to LINE-TREND
+            end-evaluate
+            move spaces to COMPARISON-REPORT-LINE
+            string
+              LINE-DATE " PART1 " LINE-VALUE " (" LINE-TREND
+              " FROM " PART1-PREV-VALUE " ON " PART1-PREV-DATE ")"
+              delimited by size into COMPARISON-REPORT-LINE
+            end-string
+          else
+            move spaces to COMPARISON-REPORT-LINE
+            string
+              LINE-DATE " PART1 " LINE-VALUE " (FIRST RUN ON RECORD)"
+              delimited by size into COMPARISON-REPORT-LINE
+            end-string
+            move "Y" to PART1-SEEN
+          end-if
+          write COMPARISON-REPORT-LINE
+          move LINE-DATE to PART1-PREV-DATE
+          move LINE-VALUE to PART1-PREV-VALUE
+
+        when "PART2"
+          if PART2-SEEN = "Y"
+            evaluate true
+              when LINE-VALUE > PART2-PREV-VALUE
+                move "UP"      to LINE-TREND
+              when LINE-VALUE < PART2-PREV-VALUE
+                move "DOWN"    to LINE-TREND
+              when other
+                move "SAME"    to LINE-TREND
+            end-evaluate
+            move spaces to COMPARISON-REPORT-LINE
+            string
+              LINE-DATE " PART2 " LINE-VALUE " (" LINE-TREND
+              " FROM " PART2-PREV-VALUE " ON " PART2-PREV-DATE ")"
+              delimited by size into COMPARISON-REPORT-LINE
+            end-string
+          else
+            move spaces to COMPARISON-REPORT-LINE
+            string
+              LINE-DATE " PART2 " LINE-VALUE " (FIRST RUN ON RECORD)"
+              delimited by size into COMPARISON-REPORT-LINE
+            end-string
+            move "Y" to PART2-SEEN
+          end-if
+          write COMPARISON-REPORT-LINE
+          move LINE-DATE to PART2-PREV-DATE
+          move LINE-VALUE to PART2-PREV-VALUE
+
+        when other
+          continue
+      end-evaluate
+    end-perform
+    close RUN-LOG
+  end-if
+
+  close COMPARISON-REPORT
+  goback.
