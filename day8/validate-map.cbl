@@ -0,0 +1,97 @@
+identification division.
+program-id. validate-map.
+
+environment division.
+input-output section.
+file-control.
+  select INTEGRITY-REPORT assign to "/data/map-integrity.txt" organization line sequential.
+
+data division.
+file section.
+  fd INTEGRITY-REPORT.
+  01 INTEGRITY-REPORT-LINE  pic x(80).
+
+working-storage section.
+  01 NODE-IDX          pic 9(6).
+  01 BAD-TARGET-COUNT  pic 9(6) value 0.
+  01 DEAD-END-COUNT    pic 9(6) value 0.
+  01 NODE-HAS-BAD-TARGET pic x.
+  01 NODE-TEXT         pic a(4).
+  01 TARGET-TEXT       pic a(4).
+
+linkage section.
+  copy input.
+
+procedure division using INPUT-DATA.
+  open output INTEGRITY-REPORT
+
+  perform varying NODE-IDX from 1 by 1 until NODE-IDX > NODE-ZZZ-VALUE
+    if NODES-DEFINED(NODE-IDX) = "Y"
+      move "N" to NODE-HAS-BAD-TARGET
+      if NODES-L(NODE-IDX) < 1 or NODES-L(NODE-IDX) > NODE-ZZZ-VALUE
+        or NODES-DEFINED(NODES-L(NODE-IDX)) not = "Y"
+        call "decode-node" using NODE-IDX NODE-TEXT NODE-CODE-LENGTH end-call
+        move spaces to INTEGRITY-REPORT-LINE
+        if NODES-L(NODE-IDX) >= 1 and NODES-L(NODE-IDX) <= NODE-ZZZ-VALUE
+          call "decode-node" using NODES-L(NODE-IDX) TARGET-TEXT NODE-CODE-LENGTH end-call
+          string
+            "NODE " NODE-TEXT " L-TARGET " TARGET-TEXT " IS NOT DEFINED"
+            delimited by size into INTEGRITY-REPORT-LINE
+          end-string
+        else
+          string
+            "NODE " NODE-TEXT " L-TARGET NUMBER " NODES-L(NODE-IDX) " IS OUT OF RANGE"
+            delimited by size into INTEGRITY-REPORT-LINE
+          end-string
+        end-if
+        write INTEGRITY-REPORT-LINE
+        add 1 to BAD-TARGET-COUNT
+        move "Y" to NODE-HAS-BAD-TARGET
+      end-if
+
+      if NODES-R(NODE-IDX) < 1 or NODES-R(NODE-IDX) > NODE-ZZZ-VALUE
+        or NODES-DEFINED(NODES-R(NODE-IDX)) not = "Y"
+        call "decode-node" using NODE-IDX NODE-TEXT NODE-CODE-LENGTH end-call
+        move spaces to INTEGRITY-REPORT-LINE
+        if NODES-R(NODE-IDX) >= 1 and NODES-R(NODE-IDX) <= NODE-ZZZ-VALUE
+          call "decode-node" using NODES-R(NODE-IDX) TARGET-TEXT NODE-CODE-LENGTH end-call
+          string
+            "NODE " NODE-TEXT " R-TARGET " TARGET-TEXT " IS NOT DEFINED"
+            delimited by size into INTEGRITY-REPORT-LINE
+          end-string
+        else
+          string
+            "NODE " NODE-TEXT " R-TARGET NUMBER " NODES-R(NODE-IDX) " IS OUT OF RANGE"
+            delimited by size into INTEGRITY-REPORT-LINE
+          end-string
+        end-if
+        write INTEGRITY-REPORT-LINE
+        add 1 to BAD-TARGET-COUNT
+        move "Y" to NODE-HAS-BAD-TARGET
+      end-if
+
+      *> a node with both its L- and R-target broken is still only one
+      *> dead-end node -- tally it once here rather than once per bad
+      *> target reference above
+      if NODE-HAS-BAD-TARGET = "Y"
+        add 1 to DEAD-END-COUNT
+      end-if
+    end-if
+  end-perform
+
+  if BAD-TARGET-COUNT = 0
+    move spaces to INTEGRITY-REPORT-LINE
+    string "NO REFERENTIAL-INTEGRITY VIOLATIONS FOUND"
+      delimited by size into INTEGRITY-REPORT-LINE
+    end-string
+    write INTEGRITY-REPORT-LINE
+  else
+    move spaces to INTEGRITY-REPORT-LINE
+    string "DEAD-END NODE COUNT: " DEAD-END-COUNT
+      delimited by size into INTEGRITY-REPORT-LINE
+    end-string
+    write INTEGRITY-REPORT-LINE
+  end-if
+
+  close INTEGRITY-REPORT
+  goback.
